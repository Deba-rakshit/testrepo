@@ -86,6 +86,21 @@
                   RECORD KEY   is PATPERSN-KEY
                   FILE STATUS  is PATPERSN-STATUS.
 
+           SELECT EQUIPRPT
+           ASSIGN TO UT-S-EQUIPRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO CHKPTFILE
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CHKPTFILE-STATUS.
+
+           SELECT CTLTOTS-FILE
+           ASSIGN TO UT-S-CTLTOTS
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-CTLTOTS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -163,6 +178,31 @@
            05 PATPERSN-KEY      PIC X(06).
            05 FILLER           PIC X(794).
 
+       FD  EQUIPRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EQUIP-RPT-REC.
+       01  EQUIP-RPT-REC  PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-WARD-NBR        PIC X(4).
+           05  CKPT-BASE-ROOM-CHARGE     PIC S9(9)V99 COMP-3.
+           05  CKPT-TOTAL-ROOM-CHARGE    PIC S9(9)V99 COMP-3.
+           05  CKPT-EQUIPMENT-COST       PIC S9(7)V99 COMP-3.
+           05  CKPT-HOSP-BEDS-TOTAL      PIC S9(5)    COMP-3.
+           05  CKPT-HOSP-BEDS-OCCUPIED   PIC S9(5)    COMP-3.
+           05  CKPT-HOSP-LOS-DAYS-TOTAL  PIC S9(9)    COMP-3.
+           05  CKPT-HOSP-LOS-PATIENT-CNT PIC S9(7)    COMP-3.
+           05  FILLER                    PIC X(44).
+
+       FD  CTLTOTS-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOTS.
+
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS-CODES.
@@ -190,6 +230,7 @@
        01  INPATIENT-DAILY-REC.
            05  PATIENT-RECORD-TYPE     PIC X(01).
                88  TRAILER-REC-D     VALUE "T".
+               88  DISCHARGE-REC-D   VALUE "D".
            05  PATIENT-ID              PIC 9(6).
            05  CURR-DTE                PIC X(08).
            05  BED-IDENTITY            PIC 9(4).
@@ -336,12 +377,16 @@
            05 WS-PAGES                 PIC 9(03) VALUE 1.
            05 TRLR-REC-SW              PIC 9(01) VALUE 0.
               88 TRLR-REC-FOUND        VALUE 1.
+           05 WS-STAY-TOTAL-CHARGES    PIC S9(7)V99 COMP-3 VALUE 0.
+           05 WS-FINALIZE-SUB          PIC 9(02) VALUE 0.
 
        01  MISC-WS-FLDS.
            05 STR-LTH                  PIC 9(04) VALUE 0.
            05 RETURN-CD                PIC S9(04) VALUE 0.
            05 INPUT-FILE-ERROR-MESSAGE PIC X(50) VALUE SPACES.
            05 TABLE-SIZE               PIC 9(02) VALUE 12.
+           05 ONE-VAL                  PIC 9(01) VALUE 1.
+           05 ZERO-VAL                 PIC 9(01) VALUE 0.
            05 MORE-TABLE-ROWS          PIC X(01).
               88 MORE-TABLE-ROWS     VALUE "Y".
               88 NO-MORE-TABLE-ROWS  VALUE "N".
@@ -362,6 +407,102 @@
            05 ROOM-SW           PIC X(01) VALUE "N".
                88 NEW-ROOM VALUE "Y".
 
+       01  WARD-OCCUPANCY-FIELDS.
+           05 WS-FIRST-WARD-SW               PIC X(01) VALUE "Y".
+           05 WS-WARD-BEDS-OCCUPIED          PIC S9(4) COMP VALUE 0.
+           05 WS-HOSP-BEDS-OCCUPIED          PIC S9(5) COMP VALUE 0.
+           05 WS-HOSP-BEDS-TOTAL             PIC S9(5) COMP VALUE 0.
+           05 WS-WARD-OCC-PCT                PIC 999V9 VALUE 0.
+           05 WS-HOSP-OCC-PCT                PIC 999V9 VALUE 0.
+
+       01  LENGTH-OF-STAY-FIELDS.
+           05 WS-WARD-LOS-DAYS-TOTAL         PIC S9(9) COMP-3 VALUE 0.
+           05 WS-WARD-LOS-PATIENT-CNT        PIC S9(7) COMP-3 VALUE 0.
+           05 WS-HOSP-LOS-DAYS-TOTAL         PIC S9(9) COMP-3 VALUE 0.
+           05 WS-HOSP-LOS-PATIENT-CNT        PIC S9(7) COMP-3 VALUE 0.
+           05 WS-WARD-AVG-LOS                PIC 999V9 VALUE 0.
+           05 WS-HOSP-AVG-LOS                PIC 999V9 VALUE 0.
+           05 WS-ADMIT-YYYYMMDD              PIC 9(8)  VALUE 0.
+           05 WS-DISCHARGE-YYYYMMDD          PIC 9(8)  VALUE 0.
+           05 WS-LOS-DAYS                    PIC S9(7) VALUE 0.
+
+       01  EQUIPMENT-CATEGORY-TOTALS.
+           05 EQC-HEATING-PAD-TOTAL    PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQC-AUTOCLAVE-TOTAL      PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQC-SCOPE-TOTAL          PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQC-DRIP-TOTAL           PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQC-MONITOR-TOTAL        PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQC-SHUNT-TOTAL          PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQC-MISC-TOTAL           PIC S9(7)V99 COMP-3 VALUE 0.
+           05 EQUIP-SUB                PIC 9(02) VALUE 0.
+
+       01  CHECKPOINT-FIELDS.
+           05 WS-CHKPTFILE-STATUS            PIC X(2) VALUE SPACES.
+           05 WS-RESTART-WARD-NBR            PIC X(4) VALUE SPACES.
+           05 WS-SKIPPING-SW                 PIC X(3) VALUE "NO ".
+              88 WS-SKIPPING-ACTIVE          VALUE "YES".
+           05 WS-CTLTOTS-STATUS              PIC X(2) VALUE SPACES.
+
+       01  WS-WARD-OCC-RPT.
+           05  FILLER     PIC X(4) VALUE SPACES.
+           05  FILLER     PIC X(17) VALUE "WARD OCCUPANCY: ".
+           05  WARD-OCC-BEDS-O      PIC ZZZ9.
+           05  FILLER     PIC X(3) VALUE " / ".
+           05  WARD-OCC-TOTAL-O     PIC ZZZ9.
+           05  FILLER     PIC X(2) VALUE " (".
+           05  WARD-OCC-PCT-O       PIC ZZ9.9.
+           05  FILLER     PIC X(2) VALUE "%)".
+           05  FILLER     PIC X(90) VALUE SPACES.
+
+       01  WS-WARD-LOS-RPT.
+           05  FILLER     PIC X(4) VALUE SPACES.
+           05  FILLER     PIC X(30) VALUE
+               "AVERAGE LENGTH OF STAY (DAYS):".
+           05  WARD-LOS-AVG-O       PIC ZZ9.9.
+           05  FILLER     PIC X(19) VALUE "  DISCHARGED PTS:".
+           05  WARD-LOS-CNT-O       PIC ZZZ9.
+           05  FILLER     PIC X(68) VALUE SPACES.
+
+       01  WS-HOSP-OCC-RPT.
+           05  FILLER     PIC X(2) VALUE SPACES.
+           05  FILLER     PIC X(27) VALUE
+               "HOSPITAL-WIDE OCCUPANCY: ".
+           05  HOSP-OCC-BEDS-O      PIC ZZZZ9.
+           05  FILLER     PIC X(3) VALUE " / ".
+           05  HOSP-OCC-TOTAL-O     PIC ZZZZ9.
+           05  FILLER     PIC X(2) VALUE " (".
+           05  HOSP-OCC-PCT-O       PIC ZZ9.9.
+           05  FILLER     PIC X(2) VALUE "%)".
+           05  FILLER     PIC X(82) VALUE SPACES.
+
+       01  WS-HOSP-LOS-RPT.
+           05  FILLER     PIC X(2) VALUE SPACES.
+           05  FILLER     PIC X(39) VALUE
+               "HOSPITAL-WIDE AVERAGE LENGTH OF STAY:".
+           05  HOSP-LOS-AVG-O       PIC ZZ9.9.
+           05  FILLER     PIC X(19) VALUE "  DISCHARGED PTS:".
+           05  HOSP-LOS-CNT-O       PIC ZZZZ9.
+           05  FILLER     PIC X(65) VALUE SPACES.
+
+       01  WS-EQUIP-DETAIL-RPT.
+           05  FILLER         PIC X(2) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE "EQUIPMENT ID:".
+           05  EQUIP-ID-O     PIC X(8).
+           05  FILLER         PIC X(10) VALUE " CATEGORY:".
+           05  EQUIP-CAT-O    PIC X(4).
+           05  FILLER         PIC X(14) VALUE "  DESCRIPTION:".
+           05  EQUIP-DESC-O   PIC X(30).
+           05  FILLER         PIC X(7) VALUE "  COST:".
+           05  EQUIP-COST-O   PIC ZZ,ZZ9.99.
+           05  FILLER         PIC X(34) VALUE SPACES.
+
+       01  WS-EQUIP-TOTALS-RPT.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  EQUIP-CAT-DESC-O   PIC X(20).
+           05  FILLER             PIC X(9) VALUE "  TOTAL:".
+           05  EQUIP-CAT-TOTAL-O  PIC $ZZZ,ZZ9.99.
+           05  FILLER             PIC X(88) VALUE SPACES.
+
        COPY BNCHPRSN.
        COPY ABENDREC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -378,12 +519,6 @@
            10 NUMBER-OF-BEDS                 PIC S9(4) COMP.
            10 BASE-ROOM-CHARGE               PIC S9(5)V99 COMP-3.
 
-       01  DCLHOSP-BED.
-           10 BED-ID                         PIC X(04).
-           10 ROOM-ID                        PIC X(08).
-           10 WARD-ID                        PIC X(08).
-           10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
-
        01  DCLROOM-DATA.
            10 WARD-ID                        PIC X(04).
            10 ROOM-ID                        PIC X(08).
@@ -397,6 +532,9 @@
            10 ROOM-IDB                       PIC X(08).
            10 WARD-ID                        PIC X(08).
            10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
+           10 OCCUPIED-FLAG                  PIC X(01).
+              88 BED-OCCUPIED                VALUE "Y".
+              88 BED-VACANT                  VALUE "N".
 
 
        PROCEDURE DIVISION.
@@ -429,11 +567,9 @@
                    GO TO 000-START-EXIT
                END-IF
            END-IF.
-           MOVE DATE-ADMIT IN PATIENT-MASTER-REC TO
-                DATE-DISCHARGE IN PATIENT-MASTER-REC.
            MOVE DIAGNOSTIC-CODE-PRIMARY TO DIAGNOSTIC-CODE-TERTIARY.
            COMPUTE PATIENT-TOT-AMT =
-                   PATIENT-TOT-AMT * COPAY - REMAINING DEDUCTIBLE.
+                   PATIENT-TOT-AMT * COPAY - REMAINING-DEDUCTIBLE.
            PERFORM 400-NUMERIC-RANGE-EDITS.
            PERFORM 350-PROCESS-ROOM-DATA.
            PERFORM 250-PROCESS-WARD-DATA.
@@ -471,6 +607,7 @@
             INPATIENT-TREATMENT-REC-DATA.
            MOVE +1 TO WS-LINES, WS-PAGES.
            PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 895-CHECK-RESTART THRU 895-EXIT.
            PERFORM 900-READ-WARD-DATA THRU 900-EXIT.
 
            IF NO-MORE-PATIENTS
@@ -487,6 +624,19 @@
 
        100-MAINLINE.
            MOVE "100-MAINLINE" TO PARA-NAME.
+
+           IF DISCHARGE-REC-D IN INPATIENT-DAILY-REC
+               PERFORM 490-PROCESS-DISCHARGE THRU 490-EXIT
+               PERFORM 900-READ-WARD-DATA THRU 900-EXIT
+               GO TO 100-EXIT.
+
+           IF NOT VALID-WARD IN INPATIENT-DAILY-REC
+               MOVE "*** INVALID WARD NUMBER" TO
+                    ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               PERFORM 795-WRITE-PATERR THRU 795-EXIT
+               PERFORM 900-READ-WARD-DATA THRU 900-EXIT
+               GO TO 100-EXIT.
+
            IF WARD-NBR IN INPATIENT-DAILY-REC NOT = HOLD-WARD-ID
                PERFORM 200-NEW-WARD THRU 200-EXIT
                PERFORM 300-NEW-ROOM THRU 300-EXIT
@@ -513,12 +663,24 @@
            MOVE "200-NEW-WARD" TO PARA-NAME.
            MOVE "N" TO ERR-FOUND-SWITCH IN FLAGS-AND-SWITCHES.
 
+           IF WS-FIRST-WARD-SW = "N"
+               PERFORM 725-WRITE-WARD-SUMMARY THRU 725-EXIT
+               PERFORM 730-WRITE-CHECKPOINT THRU 730-EXIT
+           ELSE
+               MOVE "N" TO WS-FIRST-WARD-SW
+           END-IF.
+
+           MOVE ZERO TO WS-WARD-BEDS-OCCUPIED,
+                        WS-WARD-LOS-DAYS-TOTAL,
+                        WS-WARD-LOS-PATIENT-CNT.
+
            MOVE WARD-NBR IN INPATIENT-DAILY-REC TO
               WARD-ID IN DCLWARD-CODES,
-              WARD-ID IN DCLROOM-DATA.
-      ***     WARD-ID IN DCLHOSP-BED. ??
+              WARD-ID IN DCLROOM-DATA,
+              WARD-ID IN DCLHOSP-BED.
 
            PERFORM 250-PROCESS-WARD-TABLE-DATA THRU 250-EXIT.
+           ADD NUMBER-OF-BEDS IN DCLWARD-CODES TO WS-HOSP-BEDS-TOTAL.
       *** SET UP PAGE HEADERS
            PERFORM 700-WRITE-PAGE-HDR    THRU 700-EXIT.
            PERFORM 720-WRITE-WARD-RPT    THRU 720-EXIT.
@@ -692,7 +854,15 @@
            MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO
            PATMSTR-KEY, PATPERSN-KEY.
 
+           ADD BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC
+                                TO WS-BASE-ROOM-CHARGE.
+           ADD TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC
+                                 TO WS-TOTAL-ROOM-CHARGE.
+
            PERFORM 450-GET-PATIENT-DATA THRU 450-EXIT.
+           PERFORM 460-UPDATE-BED-STATUS THRU 460-EXIT.
+           PERFORM 470-CALC-LENGTH-OF-STAY THRU 470-EXIT.
+           PERFORM 480-PRINT-EQUIPMENT-CHARGES THRU 480-EXIT.
       *** SET UP PAGE HEADERS
            PERFORM 760-WRITE-PATIENT-RPT THRU 760-EXIT.
 
@@ -733,6 +903,145 @@
        450-EXIT.
            EXIT.
 
+       460-UPDATE-BED-STATUS.
+           MOVE "460-UPDATE-BED-STATUS" TO PARA-NAME.
+           MOVE BED-IDENTITY IN INPATIENT-DAILY-REC TO
+                              BED-ID IN DCLHOSP-BED.
+           MOVE WARD-NBR IN INPATIENT-DAILY-REC TO
+                              WARD-ID IN DCLHOSP-BED.
+
+           IF PATIENT-DISCHARGED IN PATIENT-MASTER-REC
+               SET BED-VACANT TO TRUE
+           ELSE
+               SET BED-OCCUPIED TO TRUE
+           END-IF.
+
+           EXEC SQL
+             UPDATE DDS0001.HOSP_BED
+             SET    OCCUPIED_FLAG = :DCLHOSP-BED.OCCUPIED-FLAG
+             WHERE  BED_ID  = :DCLHOSP-BED.BED-ID
+             AND    WARD_ID = :DCLHOSP-BED.WARD-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** PATIENT BED DATA IN ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 460-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+           IF BED-OCCUPIED
+               ADD +1 TO WS-WARD-BEDS-OCCUPIED, WS-HOSP-BEDS-OCCUPIED
+           END-IF.
+       460-EXIT.
+           EXIT.
+
+       470-CALC-LENGTH-OF-STAY.
+           MOVE "470-CALC-LENGTH-OF-STAY" TO PARA-NAME.
+           IF PATIENT-DISCHARGED IN PATIENT-MASTER-REC
+               MOVE DATE-ADMIT IN PATIENT-MASTER-REC
+                                TO WS-ADMIT-YYYYMMDD
+               MOVE DATE-DISCHARGE IN PATIENT-MASTER-REC
+                                TO WS-DISCHARGE-YYYYMMDD
+               COMPUTE WS-LOS-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-DISCHARGE-YYYYMMDD)
+                 - FUNCTION INTEGER-OF-DATE(WS-ADMIT-YYYYMMDD)
+
+               ADD WS-LOS-DAYS TO WS-WARD-LOS-DAYS-TOTAL,
+                                   WS-HOSP-LOS-DAYS-TOTAL
+               ADD +1 TO WS-WARD-LOS-PATIENT-CNT,
+                          WS-HOSP-LOS-PATIENT-CNT
+           END-IF.
+       470-EXIT.
+           EXIT.
+
+       480-PRINT-EQUIPMENT-CHARGES.
+           MOVE "480-PRINT-EQUIPMENT-CHARGES" TO PARA-NAME.
+           PERFORM VARYING EQUIP-SUB FROM 1 BY 1 UNTIL EQUIP-SUB > 12
+               IF EQUIPMENT-ID (EQUIP-SUB) NOT = SPACES
+                   MOVE EQUIPMENT-ID (EQUIP-SUB)     TO EQUIP-ID-O
+                   MOVE EQUIPMENT-CATEGORY (EQUIP-SUB)
+                                                      TO EQUIP-CAT-O
+                   MOVE EQUIPMENT-SHORT-DESC (EQUIP-SUB)
+                                                      TO EQUIP-DESC-O
+                   MOVE EQUIPMENT-COST (EQUIP-SUB)   TO EQUIP-COST-O
+                   WRITE EQUIP-RPT-REC FROM WS-EQUIP-DETAIL-RPT
+
+                   EVALUATE TRUE
+                       WHEN HEATING-PAD (EQUIP-SUB)
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-HEATING-PAD-TOTAL
+                       WHEN AUTOCLAVE (EQUIP-SUB)
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-AUTOCLAVE-TOTAL
+                       WHEN SCOPE (EQUIP-SUB)
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-SCOPE-TOTAL
+                       WHEN DRIP (EQUIP-SUB)
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-DRIP-TOTAL
+                       WHEN MONITOR (EQUIP-SUB)
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-MONITOR-TOTAL
+                       WHEN SHUNT (EQUIP-SUB)
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-SHUNT-TOTAL
+                       WHEN OTHER
+                           ADD EQUIPMENT-COST (EQUIP-SUB) TO
+                               EQC-MISC-TOTAL
+                   END-EVALUATE
+
+                   ADD EQUIPMENT-COST (EQUIP-SUB) TO WS-EQUIPMENT-COST
+               END-IF
+           END-PERFORM.
+       480-EXIT.
+           EXIT.
+
+       490-PROCESS-DISCHARGE.
+           MOVE "490-PROCESS-DISCHARGE" TO PARA-NAME.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO PATMSTR-KEY.
+           READ PATMSTR.
+           IF PATMSTR-FOUND
+               MOVE PATMSTR-REC TO PATIENT-MASTER-REC
+               SET PATIENT-DISCHARGED TO TRUE
+               MOVE CURR-DTE IN INPATIENT-DAILY-REC TO DATE-DISCHARGE
+               PERFORM 460-UPDATE-BED-STATUS THRU 460-EXIT
+               PERFORM 470-CALC-LENGTH-OF-STAY THRU 470-EXIT
+               MOVE ZERO TO WS-STAY-TOTAL-CHARGES
+               PERFORM VARYING WS-FINALIZE-SUB FROM 1 BY 1
+                       UNTIL WS-FINALIZE-SUB > 20
+                   ADD LAB-CHARGE-AMT (WS-FINALIZE-SUB),
+                       EQUIP-CHARGE-AMT (WS-FINALIZE-SUB)
+                       TO WS-STAY-TOTAL-CHARGES
+               END-PERFORM
+               COMPUTE PATIENT-TOT-AMT =
+                   WS-STAY-TOTAL-CHARGES * COPAY - REMAINING-DEDUCTIBLE
+               MOVE PATIENT-MASTER-REC TO PATMSTR-REC
+               REWRITE PATMSTR-REC
+           ELSE
+               MOVE "*** DISCHARGE PATIENT NOT FOUND IN PATMSTR" TO
+                    ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               PERFORM 795-WRITE-PATERR THRU 795-EXIT
+           END-IF.
+       490-EXIT.
+           EXIT.
+
        700-WRITE-TRMTEDIT.
            PERFORM 400-NUMERIC-RANGE-EDITS THRU 400-N-EXIT.
            MOVE "700-WRITE-TRMTEDIT" TO PARA-NAME.
@@ -775,6 +1084,123 @@
        720-EXIT.
            EXIT.
 
+       725-WRITE-WARD-SUMMARY.
+           MOVE "725-WRITE-WARD-SUMMARY" TO PARA-NAME.
+           IF NUMBER-OF-BEDS IN DCLWARD-CODES > ZERO
+               COMPUTE WS-WARD-OCC-PCT ROUNDED =
+                  (WS-WARD-BEDS-OCCUPIED /
+                   NUMBER-OF-BEDS IN DCLWARD-CODES) * 100
+           ELSE
+               MOVE ZERO TO WS-WARD-OCC-PCT
+           END-IF.
+
+           MOVE WS-WARD-BEDS-OCCUPIED           TO WARD-OCC-BEDS-O.
+           MOVE NUMBER-OF-BEDS IN DCLWARD-CODES TO WARD-OCC-TOTAL-O.
+           MOVE WS-WARD-OCC-PCT                 TO WARD-OCC-PCT-O.
+           WRITE RPT-REC FROM WS-WARD-OCC-RPT
+               AFTER ADVANCING 1.
+
+           IF WS-WARD-LOS-PATIENT-CNT > ZERO
+               COMPUTE WS-WARD-AVG-LOS ROUNDED =
+                  WS-WARD-LOS-DAYS-TOTAL / WS-WARD-LOS-PATIENT-CNT
+           ELSE
+               MOVE ZERO TO WS-WARD-AVG-LOS
+           END-IF.
+
+           MOVE WS-WARD-AVG-LOS         TO WARD-LOS-AVG-O.
+           MOVE WS-WARD-LOS-PATIENT-CNT TO WARD-LOS-CNT-O.
+           WRITE RPT-REC FROM WS-WARD-LOS-RPT
+               AFTER ADVANCING 1.
+           WRITE RPT-REC FROM WS-BLANK-LINE.
+           ADD +4 TO WS-LINES.
+       725-EXIT.
+           EXIT.
+
+       728-WRITE-HOSPITAL-SUMMARY.
+           MOVE "728-WRITE-HOSPITAL-SUMMARY" TO PARA-NAME.
+           IF WS-HOSP-BEDS-TOTAL > ZERO
+               COMPUTE WS-HOSP-OCC-PCT ROUNDED =
+                  (WS-HOSP-BEDS-OCCUPIED / WS-HOSP-BEDS-TOTAL) * 100
+           ELSE
+               MOVE ZERO TO WS-HOSP-OCC-PCT
+           END-IF.
+
+           MOVE WS-HOSP-BEDS-OCCUPIED TO HOSP-OCC-BEDS-O.
+           MOVE WS-HOSP-BEDS-TOTAL    TO HOSP-OCC-TOTAL-O.
+           MOVE WS-HOSP-OCC-PCT       TO HOSP-OCC-PCT-O.
+           WRITE RPT-REC FROM WS-HOSP-OCC-RPT
+               AFTER ADVANCING 1.
+
+           IF WS-HOSP-LOS-PATIENT-CNT > ZERO
+               COMPUTE WS-HOSP-AVG-LOS ROUNDED =
+                  WS-HOSP-LOS-DAYS-TOTAL / WS-HOSP-LOS-PATIENT-CNT
+           ELSE
+               MOVE ZERO TO WS-HOSP-AVG-LOS
+           END-IF.
+
+           MOVE WS-HOSP-AVG-LOS         TO HOSP-LOS-AVG-O.
+           MOVE WS-HOSP-LOS-PATIENT-CNT TO HOSP-LOS-CNT-O.
+           WRITE RPT-REC FROM WS-HOSP-LOS-RPT
+               AFTER ADVANCING 1.
+           WRITE RPT-REC FROM WS-BLANK-LINE.
+       728-EXIT.
+           EXIT.
+
+       729-WRITE-EQUIPMENT-TOTALS.
+           MOVE "729-WRITE-EQUIPMENT-TOTALS" TO PARA-NAME.
+           MOVE "HEATING PAD"         TO EQUIP-CAT-DESC-O.
+           MOVE EQC-HEATING-PAD-TOTAL TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+
+           MOVE "AUTOCLAVE"           TO EQUIP-CAT-DESC-O.
+           MOVE EQC-AUTOCLAVE-TOTAL   TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+
+           MOVE "SCOPE"               TO EQUIP-CAT-DESC-O.
+           MOVE EQC-SCOPE-TOTAL       TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+
+           MOVE "DRIP"                TO EQUIP-CAT-DESC-O.
+           MOVE EQC-DRIP-TOTAL        TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+
+           MOVE "MONITOR"             TO EQUIP-CAT-DESC-O.
+           MOVE EQC-MONITOR-TOTAL     TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+
+           MOVE "SHUNT"               TO EQUIP-CAT-DESC-O.
+           MOVE EQC-SHUNT-TOTAL       TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+
+           MOVE "MISCELLANEOUS"       TO EQUIP-CAT-DESC-O.
+           MOVE EQC-MISC-TOTAL        TO EQUIP-CAT-TOTAL-O.
+           WRITE EQUIP-RPT-REC FROM WS-EQUIP-TOTALS-RPT.
+       729-EXIT.
+           EXIT.
+
+       730-WRITE-CHECKPOINT.
+           MOVE "730-WRITE-CHECKPOINT" TO PARA-NAME.
+           MOVE HOLD-WARD-ID            TO CKPT-LAST-WARD-NBR.
+           MOVE WS-BASE-ROOM-CHARGE     TO CKPT-BASE-ROOM-CHARGE.
+           MOVE WS-TOTAL-ROOM-CHARGE    TO CKPT-TOTAL-ROOM-CHARGE.
+           MOVE WS-EQUIPMENT-COST       TO CKPT-EQUIPMENT-COST.
+           MOVE WS-HOSP-BEDS-TOTAL      TO CKPT-HOSP-BEDS-TOTAL.
+           MOVE WS-HOSP-BEDS-OCCUPIED   TO CKPT-HOSP-BEDS-OCCUPIED.
+           MOVE WS-HOSP-LOS-DAYS-TOTAL  TO CKPT-HOSP-LOS-DAYS-TOTAL.
+           MOVE WS-HOSP-LOS-PATIENT-CNT TO CKPT-HOSP-LOS-PATIENT-CNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       730-EXIT.
+           EXIT.
+
+       735-CLEAR-CHECKPOINT.
+           MOVE "735-CLEAR-CHECKPOINT" TO PARA-NAME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       735-EXIT.
+           EXIT.
+
        740-WRITE-ROOM-RPT.
            MOVE "740-WRITE-ROOM-RPT" TO PARA-NAME.
            PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.
@@ -813,25 +1239,77 @@
 
        800-OPEN-FILES.
            MOVE "800-OPEN-FILES" TO PARA-NAME.
-           OPEN INPUT PATSRCH, PATPERSN, PATMSTR, TRMTDATA,
+           OPEN INPUT PATSRCH, PATPERSN, TRMTDATA,
+           OPEN I-O PATMSTR,
            OPEN OUTPUT WARDFILE, PATERR, SYSOUT,
-                       TRMTERR.
+                       TRMTERR, EQUIPRPT.
            DISPLAY PATMSTR-STATUS, PATPERSN-STATUS.
       *     GOBACK.
        800-EXIT.
            EXIT.
 
+       865-WRITE-CONTROL-TOTALS.
+           MOVE "865-WRITE-CONTROL-TOTALS" TO PARA-NAME.
+           OPEN EXTEND CTLTOTS-FILE.
+           MOVE "SANDBOX "                  TO CTL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CTL-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO CTL-RUN-TIME.
+           MOVE PAT-RECORDS-READ             TO CTL-RECORDS-READ.
+           MOVE RECORDS-WRITTEN              TO CTL-RECORDS-WRITTEN.
+           MOVE PAT-RECORDS-IN-ERROR         TO CTL-RECORDS-ERROR.
+           MOVE RETURN-CODE                  TO CTL-RETURN-CODE.
+           WRITE CTL-TOTALS-RECORD.
+           CLOSE CTLTOTS-FILE.
+       865-EXIT.
+           EXIT.
+
        850-CLOSE-FILES.
            MOVE "850-CLOSE-FILES" TO PARA-NAME.
 
            CLOSE PATSRCH, WARDFILE,
                  SYSOUT, PATPERSN,
-                 PATMSTR.
+                 PATMSTR, EQUIPRPT.
            DISPLAY PATMSTR-STATUS, PATPERSN-STATUS.
       *     GOBACK.
        850-EXIT.
            EXIT.
 
+       895-CHECK-RESTART.
+           MOVE "895-CHECK-RESTART" TO PARA-NAME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPTFILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-RESTART-WARD-NBR
+                   NOT AT END
+                       MOVE CKPT-LAST-WARD-NBR TO WS-RESTART-WARD-NBR
+                       MOVE CKPT-BASE-ROOM-CHARGE
+                                        TO WS-BASE-ROOM-CHARGE
+                       MOVE CKPT-TOTAL-ROOM-CHARGE
+                                        TO WS-TOTAL-ROOM-CHARGE
+                       MOVE CKPT-EQUIPMENT-COST
+                                        TO WS-EQUIPMENT-COST
+                       MOVE CKPT-HOSP-BEDS-TOTAL
+                                        TO WS-HOSP-BEDS-TOTAL
+                       MOVE CKPT-HOSP-BEDS-OCCUPIED
+                                        TO WS-HOSP-BEDS-OCCUPIED
+                       MOVE CKPT-HOSP-LOS-DAYS-TOTAL
+                                        TO WS-HOSP-LOS-DAYS-TOTAL
+                       MOVE CKPT-HOSP-LOS-PATIENT-CNT
+                                        TO WS-HOSP-LOS-PATIENT-CNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE SPACES TO WS-RESTART-WARD-NBR
+           END-IF.
+           IF WS-RESTART-WARD-NBR NOT = SPACES
+               MOVE "YES" TO WS-SKIPPING-SW
+               DISPLAY "RESTARTING - SKIPPING FORWARD PAST WARD: "
+                       WS-RESTART-WARD-NBR
+           END-IF.
+       895-EXIT.
+           EXIT.
+
        900-READ-TRMTDATA.
       *  Code your statements here to read the input file
       *  Remember to move "NO" to IFCODE if the input file is AT END
@@ -854,6 +1332,24 @@
            END-READ.
 
            ADD +1 TO PAT-RECORDS-READ.
+
+           IF WS-SKIPPING-ACTIVE
+               IF TRAILER-REC-D IN INPATIENT-DAILY-REC
+                   MOVE "NO " TO WS-SKIPPING-SW
+               ELSE
+               IF DISCHARGE-REC-D IN INPATIENT-DAILY-REC
+                   PERFORM 490-PROCESS-DISCHARGE THRU 490-EXIT
+                   GO TO 900-READ-WARD-DATA
+               ELSE
+               IF WARD-NBR IN INPATIENT-DAILY-REC
+                            NOT > WS-RESTART-WARD-NBR
+                   GO TO 900-READ-WARD-DATA
+               ELSE
+                   MOVE "NO " TO WS-SKIPPING-SW
+               END-IF
+               END-IF
+               END-IF
+           END-IF.
        900-EXIT.
            EXIT.
 
@@ -869,19 +1365,27 @@
 
            MOVE INPATIENT-DAILY-REC TO WS-TRAILER-REC.
            ADD +1 TO RECORDS-WRITTEN.
-      *    IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
-      *        MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
-      *                              TO ABEND-REASON
-      *        MOVE RECORDS-READ     TO ACTUAL-VAL
-      *        MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
-      *        GO TO 1000-ABEND-RTN.
-      *
-      *    MOVE "T" TO PATIENT-RECORD-TYPE.
-      *    MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
-      *    MOVE WS-BASE-ROOM-CHARGE  TO IN-BASE-ROOM-CHARGE.
-      *    MOVE WS-TOTAL-ROOM-CHARGE TO IN-TOTAL-ROOM-CHARGE.
-      *    MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.
-      *    WRITE INPATIENT-DAILY-REC  FROM WS-TRAILER-REC.
+           IF PAT-RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
+               MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
+                                     TO ABEND-REASON
+               MOVE PAT-RECORDS-READ TO ACTUAL-VAL
+               MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
+               GO TO 1000-ABEND-RTN
+           END-IF.
+
+           IF WS-BASE-ROOM-CHARGE NOT = IN-BASE-ROOM-CHARGE
+              OR WS-TOTAL-ROOM-CHARGE NOT = IN-TOTAL-ROOM-CHARGE
+              OR WS-EQUIPMENT-COST NOT = IN-EQUIPMENT-CHARGES
+               MOVE "** INVALID FILE - CHARGES OUT OF BALANCE"
+                                     TO ABEND-REASON
+               GO TO 1000-ABEND-RTN
+           END-IF.
+
+           PERFORM 725-WRITE-WARD-SUMMARY THRU 725-EXIT.
+           PERFORM 728-WRITE-HOSPITAL-SUMMARY THRU 728-EXIT.
+           PERFORM 729-WRITE-EQUIPMENT-TOTALS THRU 729-EXIT.
+           PERFORM 735-CLEAR-CHECKPOINT THRU 735-EXIT.
+           PERFORM 865-WRITE-CONTROL-TOTALS THRU 865-EXIT.
 
       *  Code the statement to close all files
            PERFORM 850-CLOSE-FILES THRU 850-EXIT.
