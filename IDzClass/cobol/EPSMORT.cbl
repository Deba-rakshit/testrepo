@@ -0,0 +1,440 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EPSMORT.
+       AUTHOR. IBM.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          PSEUDO-CONVERSATIONAL CICS TRANSACTION FOR THE LOAN
+      *          CALCULATOR SCREEN BEHIND THE EPSMORT/EPMENU MAPSET.
+      *
+      *          COLLECTS LOAN AMOUNT, TERM AND RATE (EPLOANI/EPYEARSI/
+      *          EPRATEI), EDITS THEM, AND COMPUTES THE MONTHLY PAYMENT
+      *          (EPPAYMNTO).  A FUNCTION KEY PRODUCES A FULL MONTH-BY-
+      *          MONTH AMORTIZATION SCHEDULE (PRINCIPAL/INTEREST/
+      *          REMAINING BALANCE) ON THE EPAM PRINT QUEUE.  ANOTHER
+      *          FUNCTION KEY RUNS A REFINANCE COMPARISON AGAINST A
+      *          PROPOSED NEW RATE, DISPLAYING BOTH PAYMENTS AND THE
+      *          BREAKEVEN MONTH IN EPDIFF1O/EPDIFF2O.
+      *
+      ******************************************************************
+
+             SCREEN MAP            -  EPSMORT (EPMENUI/EPMENUO)
+
+             PRINT QUEUE PRODUCED  -  EPAM (AMORTIZATION SCHEDULE)
+
+             DUMP FILE             -  SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-MAPSET-NAME             PIC X(8) VALUE 'EPSMORT'.
+       01  WS-MAP-NAME                PIC X(8) VALUE 'EPMENU'.
+       01  WS-AMORT-QUEUE             PIC X(4) VALUE 'EPAM'.
+       01  WS-TRANID                  PIC X(4) VALUE 'EPMT'.
+
+       01  FLAGS-AND-SWITCHES.
+           05  WS-EDIT-SW             PIC X(1) VALUE 'Y'.
+               88  EDITS-PASSED           VALUE 'Y'.
+               88  EDITS-FAILED           VALUE 'N'.
+           05  WS-FIRST-TIME-SW       PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-TIME          VALUE 'Y'.
+
+       01  WS-CALC-FIELDS.
+           05  WS-LOAN-AMOUNT         PIC 9(10)V99.
+           05  WS-TERM-YEARS          PIC 9(2).
+           05  WS-TERM-MONTHS         PIC 9(3).
+           05  WS-ANNUAL-RATE         PIC 9(2)V999.
+           05  WS-MONTHLY-RATE        PIC 9V9(6).
+           05  WS-MONTHLY-PAYMENT     PIC 9(7)V99.
+
+       01  WS-AMORT-FIELDS.
+           05  WS-AMORT-PMT-NO        PIC 9(3).
+           05  WS-AMORT-BALANCE       PIC 9(10)V99.
+           05  WS-AMORT-INTEREST      PIC 9(7)V99.
+           05  WS-AMORT-PRINCIPAL     PIC 9(7)V99.
+
+       01  WS-REFI-FIELDS.
+           05  WS-REFI-NEW-RATE       PIC 9(2)V999.
+           05  WS-REFI-NEW-PAYMENT    PIC 9(7)V99.
+           05  WS-REFI-CLOSING-COST   PIC 9(7)V99.
+           05  WS-REFI-MONTHLY-SAVE   PIC S9(7)V99.
+           05  WS-REFI-BREAKEVEN-MOS  PIC 9(3).
+           05  WS-REFI-BREAKEVEN-SW   PIC X(1).
+               88  WS-REFI-NO-SAVINGS     VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+           05  WS-REFI-LONG-BE-SW     PIC X(1).
+               88  WS-REFI-LONG-BREAKEVEN VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      * Rate-differential display lines sent in EPDIFF1O/EPDIFF2O -
+      * each must fit the 22-character map field exactly.
+       01  WS-DIFF1-LINE.
+           05  FILLER                 PIC X(9)  VALUE 'CUR PMT: '.
+           05  WS-DIFF1-AMT           PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(1)  VALUE SPACE.
+       01  WS-DIFF2-LINE.
+           05  FILLER                 PIC X(4)  VALUE 'NEW:'.
+           05  WS-DIFF2-AMT           PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE 'B:'.
+           05  WS-DIFF2-MOS           PIC ZZ9.
+           05  FILLER                 PIC X(1)  VALUE 'M'.
+
+       01  WS-PAYMENT-DISPLAY         PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-AMORT-HDR-LINE.
+           05  FILLER                 PIC X(14) VALUE 'AMORTIZATION -'.
+           05  FILLER                 PIC X(7)  VALUE ' LOAN: '.
+           05  WS-HDR-LOAN            PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(7)  VALUE '  RATE:'.
+           05  WS-HDR-RATE            PIC ZZ.999.
+           05  FILLER                 PIC X(8)  VALUE '  YEARS:'.
+           05  WS-HDR-YEARS           PIC Z9.
+
+       01  WS-AMORT-COL-LINE.
+           05  FILLER                 PIC X(8)  VALUE 'PAYMENT#'.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  FILLER                 PIC X(9)  VALUE 'PRINCIPAL'.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  FILLER                 PIC X(8)  VALUE 'INTEREST'.
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  FILLER                 PIC X(7)  VALUE 'BALANCE'.
+
+       01  WS-AMORT-DTL-LINE.
+           05  WS-DTL-PMT-NO          PIC ZZ9.
+           05  FILLER                 PIC X(9)  VALUE SPACES.
+           05  WS-DTL-PRINCIPAL       PIC ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  WS-DTL-INTEREST        PIC ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  WS-DTL-BALANCE         PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-INIT-COMMAREA.
+           05  WS-INIT-LOAN-AMOUNT    PIC 9(10)V99 VALUE ZERO.
+           05  WS-INIT-TERM-YEARS     PIC 9(2)     VALUE ZERO.
+           05  WS-INIT-ANNUAL-RATE    PIC 9(2)V999 VALUE ZERO.
+           05  WS-INIT-MONTHLY-PAYMENT PIC 9(7)V99 VALUE ZERO.
+
+           COPY EPSMORT.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-LOAN-AMOUNT         PIC 9(10)V99.
+           05  CA-TERM-YEARS          PIC 9(2).
+           05  CA-ANNUAL-RATE         PIC 9(2)V999.
+           05  CA-MONTHLY-PAYMENT     PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL  (815-HANDLE-MAPFAIL)
+               ERROR    (999-ABEND-HANDLER)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+               MOVE LOW-VALUES TO EPMENUO
+               EXEC CICS SEND MAP(WS-MAP-NAME)
+                         MAPSET(WS-MAPSET-NAME)
+                         ERASE
+               END-EXEC
+               EXEC CICS RETURN TRANSID(WS-TRANID)
+                         COMMAREA(WS-INIT-COMMAREA)
+                         LENGTH(LENGTH OF WS-INIT-COMMAREA)
+               END-EXEC
+           END-IF.
+
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+                              MAPSET(WS-MAPSET-NAME)
+                              INTO(EPMENUI)
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHCLEAR
+                   PERFORM 810-SEND-BLANK-MAP THRU 810-EXIT
+               WHEN EIBAID = DFHPF3
+                   PERFORM 950-END-SESSION THRU 950-EXIT
+               WHEN EIBAID = DFHPF4
+                   PERFORM 100-EDIT-INPUT THRU 100-EXIT
+                   IF EDITS-PASSED
+                       PERFORM 200-CALCULATE-PAYMENT THRU 200-EXIT
+                       PERFORM 300-BUILD-AMORTIZATION-SCHEDULE
+                               THRU 300-EXIT
+                   END-IF
+                   PERFORM 820-SEND-DATA-MAP THRU 820-EXIT
+               WHEN EIBAID = DFHPF5
+                   PERFORM 100-EDIT-INPUT THRU 100-EXIT
+                   IF EDITS-PASSED
+                       PERFORM 400-CALCULATE-REFINANCE THRU 400-EXIT
+                   END-IF
+                   PERFORM 820-SEND-DATA-MAP THRU 820-EXIT
+               WHEN OTHER
+                   PERFORM 100-EDIT-INPUT THRU 100-EXIT
+                   IF EDITS-PASSED
+                       PERFORM 200-CALCULATE-PAYMENT THRU 200-EXIT
+                   END-IF
+                   PERFORM 820-SEND-DATA-MAP THRU 820-EXIT
+           END-EVALUATE.
+
+           PERFORM 900-RETURN-TRANSACTION THRU 900-EXIT.
+
+       100-EDIT-INPUT.
+           SET EDITS-PASSED TO TRUE.
+           MOVE SPACES TO MSGERRI.
+           PERFORM 110-EDIT-LOAN-AMOUNT THRU 110-EXIT.
+           IF EDITS-PASSED
+               PERFORM 120-EDIT-TERM-YEARS THRU 120-EXIT
+           END-IF.
+           IF EDITS-PASSED
+               PERFORM 130-EDIT-INT-RATE THRU 130-EXIT
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       110-EDIT-LOAN-AMOUNT.
+           IF EPLOANI IS NOT NUMERIC
+               MOVE 'LOAN AMOUNT MUST BE NUMERIC' TO MSGERRI
+               SET EDITS-FAILED TO TRUE
+           ELSE
+               MOVE EPLOANI TO WS-LOAN-AMOUNT
+               IF WS-LOAN-AMOUNT = 0
+                   MOVE 'LOAN AMOUNT MUST BE GREATER THAN ZERO'
+                       TO MSGERRI
+                   SET EDITS-FAILED TO TRUE
+               END-IF
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       120-EDIT-TERM-YEARS.
+           IF EPYEARSI IS NOT NUMERIC
+               MOVE 'TERM (YEARS) MUST BE NUMERIC' TO MSGERRI
+               SET EDITS-FAILED TO TRUE
+           ELSE
+               MOVE EPYEARSI TO WS-TERM-YEARS
+               IF WS-TERM-YEARS = 0 OR WS-TERM-YEARS > 40
+                   MOVE 'TERM (YEARS) MUST BE BETWEEN 1 AND 40'
+                       TO MSGERRI
+                   SET EDITS-FAILED TO TRUE
+               END-IF
+           END-IF.
+       120-EXIT.
+           EXIT.
+
+       130-EDIT-INT-RATE.
+           IF EPRATEI IS NOT NUMERIC
+               MOVE 'RATE MUST BE NUMERIC - FORMAT 99V999' TO MSGERRI
+               SET EDITS-FAILED TO TRUE
+           ELSE
+               MOVE EPRATEI TO WS-ANNUAL-RATE
+               IF WS-ANNUAL-RATE = 0 OR WS-ANNUAL-RATE > 25.000
+                   MOVE 'RATE MUST BE BETWEEN 0 AND 25 PERCENT'
+                       TO MSGERRI
+                   SET EDITS-FAILED TO TRUE
+               END-IF
+           END-IF.
+       130-EXIT.
+           EXIT.
+
+       200-CALCULATE-PAYMENT.
+           COMPUTE WS-TERM-MONTHS = WS-TERM-YEARS * 12.
+           COMPUTE WS-MONTHLY-RATE ROUNDED =
+               WS-ANNUAL-RATE / 100 / 12.
+
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               (WS-LOAN-AMOUNT * WS-MONTHLY-RATE) /
+               (1 - ((1 + WS-MONTHLY-RATE) ** (- WS-TERM-MONTHS))).
+
+           MOVE WS-MONTHLY-PAYMENT TO WS-PAYMENT-DISPLAY.
+           MOVE WS-PAYMENT-DISPLAY TO EPPAYMNTO.
+
+           MOVE WS-LOAN-AMOUNT TO CA-LOAN-AMOUNT.
+           MOVE WS-TERM-YEARS TO CA-TERM-YEARS.
+           MOVE WS-ANNUAL-RATE TO CA-ANNUAL-RATE.
+           MOVE WS-MONTHLY-PAYMENT TO CA-MONTHLY-PAYMENT.
+       200-EXIT.
+           EXIT.
+
+       300-BUILD-AMORTIZATION-SCHEDULE.
+           MOVE WS-LOAN-AMOUNT TO WS-HDR-LOAN WS-AMORT-BALANCE.
+           MOVE WS-ANNUAL-RATE TO WS-HDR-RATE.
+           MOVE WS-TERM-YEARS TO WS-HDR-YEARS.
+
+           EXEC CICS WRITEQ TD QUEUE(WS-AMORT-QUEUE)
+                     FROM(WS-AMORT-HDR-LINE)
+                     LENGTH(LENGTH OF WS-AMORT-HDR-LINE)
+           END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE(WS-AMORT-QUEUE)
+                     FROM(WS-AMORT-COL-LINE)
+                     LENGTH(LENGTH OF WS-AMORT-COL-LINE)
+           END-EXEC.
+
+           PERFORM VARYING WS-AMORT-PMT-NO FROM 1 BY 1
+                   UNTIL WS-AMORT-PMT-NO > WS-TERM-MONTHS
+               COMPUTE WS-AMORT-INTEREST ROUNDED =
+                   WS-AMORT-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-AMORT-PRINCIPAL ROUNDED =
+                   WS-MONTHLY-PAYMENT - WS-AMORT-INTEREST
+               IF WS-AMORT-PRINCIPAL > WS-AMORT-BALANCE
+                   MOVE WS-AMORT-BALANCE TO WS-AMORT-PRINCIPAL
+               END-IF
+               SUBTRACT WS-AMORT-PRINCIPAL FROM WS-AMORT-BALANCE
+
+               MOVE WS-AMORT-PMT-NO   TO WS-DTL-PMT-NO
+               MOVE WS-AMORT-PRINCIPAL TO WS-DTL-PRINCIPAL
+               MOVE WS-AMORT-INTEREST  TO WS-DTL-INTEREST
+               MOVE WS-AMORT-BALANCE   TO WS-DTL-BALANCE
+
+               EXEC CICS WRITEQ TD QUEUE(WS-AMORT-QUEUE)
+                         FROM(WS-AMORT-DTL-LINE)
+                         LENGTH(LENGTH OF WS-AMORT-DTL-LINE)
+               END-EXEC
+           END-PERFORM.
+
+           MOVE 'AMORTIZATION SCHEDULE SENT TO PRINT QUEUE EPAM'
+               TO MSGERRI.
+       300-EXIT.
+           EXIT.
+
+       400-CALCULATE-REFINANCE.
+      * THE SCREEN HAS ONE RATE FIELD (EPRATEI), SO A REFINANCE
+      * COMPARISON NEEDS THE *PRIOR* TURN'S PAYMENT AS THE CURRENT
+      * LOAN'S PAYMENT - CARRIED FORWARD IN CA-MONTHLY-PAYMENT FROM
+      * THE ENTER KEY THAT FIRST PRICED THIS LOAN - WHILE EPRATEI ON
+      * THIS TURN IS TREATED AS THE PROPOSED NEW RATE.
+           IF CA-MONTHLY-PAYMENT = 0
+               MOVE 'PRESS ENTER TO PRICE THE CURRENT LOAN BEFORE PF5'
+                   TO MSGERRI
+           ELSE
+           IF WS-LOAN-AMOUNT NOT = CA-LOAN-AMOUNT
+              OR WS-TERM-YEARS NOT = CA-TERM-YEARS
+               MOVE 'LOAN/TERM CHANGED - PRESS ENTER TO RE-PRICE'
+                   TO MSGERRI
+           ELSE
+               MOVE CA-MONTHLY-PAYMENT TO WS-MONTHLY-PAYMENT
+               COMPUTE WS-TERM-MONTHS = WS-TERM-YEARS * 12
+               MOVE EPRATEI TO WS-REFI-NEW-RATE
+               PERFORM 410-CALC-NEW-PAYMENT THRU 410-EXIT
+               PERFORM 420-CALC-BREAKEVEN THRU 420-EXIT
+               PERFORM 430-BUILD-DIFF-LINES THRU 430-EXIT
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       410-CALC-NEW-PAYMENT.
+           COMPUTE WS-MONTHLY-RATE ROUNDED =
+               WS-REFI-NEW-RATE / 100 / 12.
+           COMPUTE WS-REFI-NEW-PAYMENT ROUNDED =
+               (WS-LOAN-AMOUNT * WS-MONTHLY-RATE) /
+               (1 - ((1 + WS-MONTHLY-RATE) ** (- WS-TERM-MONTHS))).
+       410-EXIT.
+           EXIT.
+
+       420-CALC-BREAKEVEN.
+      * CLOSING COST IS NOT A FIELD ON THIS SCREEN - ASSUME A TYPICAL
+      * REFINANCE CLOSING COST OF 2 PERCENT OF THE CURRENT LOAN AMOUNT
+      * SO A BREAKEVEN MONTH CAN BE SHOWN.
+           SET WS-REFI-NO-SAVINGS TO FALSE.
+           SET WS-REFI-LONG-BREAKEVEN TO FALSE.
+           COMPUTE WS-REFI-CLOSING-COST ROUNDED =
+               WS-LOAN-AMOUNT * 0.02.
+           COMPUTE WS-REFI-MONTHLY-SAVE =
+               WS-MONTHLY-PAYMENT - WS-REFI-NEW-PAYMENT.
+
+           IF WS-REFI-MONTHLY-SAVE NOT > 0
+               SET WS-REFI-NO-SAVINGS TO TRUE
+               MOVE 0 TO WS-REFI-BREAKEVEN-MOS
+           ELSE
+               COMPUTE WS-REFI-BREAKEVEN-MOS ROUNDED =
+                   WS-REFI-CLOSING-COST / WS-REFI-MONTHLY-SAVE
+                   ON SIZE ERROR
+                       SET WS-REFI-LONG-BREAKEVEN TO TRUE
+                       MOVE 999 TO WS-REFI-BREAKEVEN-MOS
+               END-COMPUTE
+           END-IF.
+       420-EXIT.
+           EXIT.
+
+       430-BUILD-DIFF-LINES.
+           MOVE WS-MONTHLY-PAYMENT TO WS-DIFF1-AMT.
+           MOVE WS-DIFF1-LINE TO EPDIFF1O.
+
+           MOVE WS-REFI-NEW-PAYMENT TO WS-DIFF2-AMT.
+           IF WS-REFI-NO-SAVINGS
+               MOVE 0 TO WS-DIFF2-MOS
+           ELSE
+               MOVE WS-REFI-BREAKEVEN-MOS TO WS-DIFF2-MOS
+           END-IF.
+           MOVE WS-DIFF2-LINE TO EPDIFF2O.
+
+           IF WS-REFI-NO-SAVINGS
+               MOVE 'NEW RATE DOES NOT LOWER THE PAYMENT' TO MSGERRI
+           ELSE
+               IF WS-REFI-LONG-BREAKEVEN
+                   MOVE 'BREAKEVEN OVER 999 MONTHS - NOT COST EFFECTIVE'
+                       TO MSGERRI
+               ELSE
+                   MOVE 'REFINANCE COMPARISON COMPLETE' TO MSGERRI
+               END-IF
+           END-IF.
+       430-EXIT.
+           EXIT.
+
+       810-SEND-BLANK-MAP.
+           MOVE LOW-VALUES TO EPMENUO.
+           INITIALIZE DFHCOMMAREA.
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+                     MAPSET(WS-MAPSET-NAME)
+                     ERASE
+           END-EXEC.
+       810-EXIT.
+           EXIT.
+
+       815-HANDLE-MAPFAIL.
+           PERFORM 810-SEND-BLANK-MAP THRU 810-EXIT.
+           PERFORM 900-RETURN-TRANSACTION THRU 900-EXIT.
+       815-EXIT.
+           EXIT.
+
+       820-SEND-DATA-MAP.
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+                     MAPSET(WS-MAPSET-NAME)
+                     DATAONLY
+           END-EXEC.
+       820-EXIT.
+           EXIT.
+
+       900-RETURN-TRANSACTION.
+           EXEC CICS RETURN TRANSID(WS-TRANID)
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
+
+       950-END-SESSION.
+           EXEC CICS SEND TEXT
+                     FROM('EPSMORT SESSION ENDED')
+                     LENGTH(21)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       950-EXIT.
+           EXIT.
+
+       999-ABEND-HANDLER.
+           MOVE 'EPSMORT ENCOUNTERED A CICS ERROR CONDITION'
+               TO MSGERRI.
+           PERFORM 820-SEND-DATA-MAP THRU 820-EXIT.
+           PERFORM 900-RETURN-TRANSACTION THRU 900-EXIT.
