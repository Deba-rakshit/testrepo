@@ -1,9 +1,58 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADSTAT.
        ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADSTAT-INPUT-FILE ASSIGN TO UT-S-ADSTATIN.
+           SELECT ADSTAT-REPORT-FILE ASSIGN TO UT-S-ADSTATRP.
+           SELECT CTLTOTS-FILE ASSIGN TO UT-S-CTLTOTS
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-CTLTOTS-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ADSTAT-INPUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADSTAT-INPUT-REC.
+
+       01  ADSTAT-INPUT-REC.
+           05  IN-AMOUNT          PIC S9(8).
+           05  FILLER             PIC X(72).
+
+       FD  ADSTAT-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADSTAT-REPORT-LINE.
+
+       01  ADSTAT-REPORT-LINE             PIC X(80).
+
+       FD  CTLTOTS-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOTS.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-CTLTOTS-STATUS  PIC X(2) VALUE SPACES.
+       01  WS-REPORT-LINES-WRITTEN PIC S9(8) COMP SYNC VALUE +0.
+
+       01  RL-TITLE.
+           05  FILLER            PIC X(25) VALUE
+               'ADSTAT STATISTICS REPORT'.
+           05  FILLER            PIC X(55) VALUE SPACES.
+
+       01  RL-DETAIL.
+           05  FILLER            PIC X(20).
+           05  RL-VALUE          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER            PIC X(42) VALUE SPACES.
+
        01  WORK-VARIABLES.
            05  PROGRAM-STATUS PIC X(20) VALUE SPACES.
            05  ACCUM-A        PIC S9(4) VALUE +0.
@@ -14,8 +63,11 @@
            05  WORK-MIN       PIC S9(8) COMP SYNC.
            05  WORK-MAX       PIC S9(8) COMP SYNC.
            05  ARRAY-SIZE     PIC S9(8) COMP SYNC.
+           05  WS-MAX-ARRAY-SIZE PIC S9(8) COMP SYNC VALUE 500.
+           05  WS-EOF-INPUT-SW PIC X(3) VALUE 'NO '.
+               88  EOF-INPUT                  VALUE 'YES'.
        01  ARRAY-OF-NUMBERS.
-           05  NUM            PIC S9(8) COMP OCCURS 5.
+           05  NUM            PIC S9(8) COMP OCCURS 500.
        01  RESULTS.
            05  RESULT-SUM     PIC S9(10).
            05  RESULT-AVERAGE PIC ++,+++,++9.99.
@@ -23,29 +75,61 @@
            05  RESULT-MAX     PIC S9(10).
            05  RESULT-RANGE   PIC S9(10).
            05  RESULT-MEDIAN  PIC ++,+++,++9.99.
+           05  RESULT-VARIANCE     PIC ++,+++,++9.99.
+           05  RESULT-STD-DEV      PIC ++,+++,++9.99.
+
+       01  STD-DEV-WORK.
+           05  WS-DEVIATION-SUM    PIC S9(12)V99 VALUE ZERO.
+           05  WS-DEVIATION        PIC S9(10)V99.
+           05  WS-MEAN             PIC S9(8)V99.
+           05  WS-VARIANCE         PIC S9(10)V99.
 
        PROCEDURE DIVISION.
 
            MOVE  'PROGRAM STARTING' TO PROGRAM-STATUS.
            DISPLAY 'HELLO'.
+           OPEN INPUT ADSTAT-INPUT-FILE.
+           OPEN OUTPUT ADSTAT-REPORT-FILE.
            PERFORM 100-GENERATE-ARRAY.
-           PERFORM 200-CALC-AVG-AND-SUM.
-           PERFORM 300-CALC-MIN-MAX-AND-RANGE.
-           PERFORM 400-SORT-ARRAY.
-           PERFORM 500-CALC-MEDIAN.
+           CLOSE ADSTAT-INPUT-FILE.
+           IF ARRAY-SIZE = 0
+               DISPLAY '** WARNING **  ADSTAT-INPUT-FILE CONTAINED NO '
+                       'RECORDS - STATISTICS SKIPPED'
+               WRITE ADSTAT-REPORT-LINE FROM RL-TITLE
+               MOVE SPACES TO RL-DETAIL
+               MOVE 'NO INPUT RECORDS    ' TO RL-DETAIL (1:20)
+               WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL
+               MOVE 1 TO WS-REPORT-LINES-WRITTEN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM 200-CALC-AVG-AND-SUM
+               PERFORM 300-CALC-MIN-MAX-AND-RANGE
+               PERFORM 400-SORT-ARRAY
+               PERFORM 500-CALC-MEDIAN
+               PERFORM 600-CALC-STD-DEV
+               PERFORM 700-WRITE-REPORT
+           END-IF.
+           CLOSE ADSTAT-REPORT-FILE.
+           PERFORM 900-WRITE-CONTROL-TOTALS.
            DISPLAY 'GOODBYE'.
            GOBACK.
 
        100-GENERATE-ARRAY.
-           MOVE  'GENERATING NUMBERS INTO ARRAY' TO PROGRAM-STATUS.
-           MOVE 5  TO ARRAY-SIZE.
-           MOVE 1  TO SUB-A.
-           PERFORM UNTIL SUB-A > ARRAY-SIZE
-               COMPUTE  WORK-NUMBER = 100 + (SUB-A * 3 * SIGNX)
-               MOVE     WORK-NUMBER TO NUM(SUB-A)
-               COMPUTE  SIGNX       = SIGNX * -1
-               COMPUTE  SUB-A       = SUB-A + 1
+           MOVE  'LOADING NUMBERS FROM INPUT FILE' TO PROGRAM-STATUS.
+           MOVE 0  TO ARRAY-SIZE.
+           PERFORM 800-READ-INPUT-FILE.
+           PERFORM UNTIL EOF-INPUT OR ARRAY-SIZE = WS-MAX-ARRAY-SIZE
+               COMPUTE ARRAY-SIZE = ARRAY-SIZE + 1
+               MOVE    IN-AMOUNT TO NUM(ARRAY-SIZE)
+               PERFORM 800-READ-INPUT-FILE
            END-PERFORM.
+           IF NOT EOF-INPUT
+              DISPLAY '** WARNING **  MORE INPUT RECORDS THAN '
+                      'WS-MAX-ARRAY-SIZE - EXTRA RECORDS IGNORED'.
+
+       800-READ-INPUT-FILE.
+           READ ADSTAT-INPUT-FILE
+               AT END MOVE 'YES' TO WS-EOF-INPUT-SW.
 
        200-CALC-AVG-AND-SUM.
            MOVE  'CALCULATING AVERAGE AND SUM' TO PROGRAM-STATUS.
@@ -92,4 +176,61 @@
       *        *** CALC FOR ODD NUMBER OF ARRAY ENTRIES
                COMPUTE SUB-A = (ARRAY-SIZE + 1 ) / 2
                COMPUTE RESULT-MEDIAN = NUM(SUB-A)
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+       600-CALC-STD-DEV.
+           MOVE  'CALCULATING VARIANCE AND STD DEVIATION' TO
+                 PROGRAM-STATUS.
+           COMPUTE WS-MEAN = RESULT-SUM / ARRAY-SIZE.
+           MOVE 0 TO WS-DEVIATION-SUM.
+           PERFORM VARYING SUB-A FROM 1 BY 1
+                   UNTIL SUB-A > ARRAY-SIZE
+               COMPUTE WS-DEVIATION = NUM(SUB-A) - WS-MEAN
+               COMPUTE WS-DEVIATION-SUM =
+                       WS-DEVIATION-SUM + (WS-DEVIATION * WS-DEVIATION)
+           END-PERFORM.
+           COMPUTE WS-VARIANCE = WS-DEVIATION-SUM / ARRAY-SIZE.
+           MOVE    WS-VARIANCE TO RESULT-VARIANCE.
+           COMPUTE RESULT-STD-DEV = FUNCTION SQRT(WS-VARIANCE).
+
+       700-WRITE-REPORT.
+           MOVE  'WRITING STATISTICS REPORT' TO PROGRAM-STATUS.
+           WRITE ADSTAT-REPORT-LINE FROM RL-TITLE.
+           MOVE  SPACES TO RL-DETAIL.
+           MOVE  'SUM                 ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-SUM TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'AVERAGE             ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-AVERAGE TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'MINIMUM             ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-MIN TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'MAXIMUM             ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-MAX TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'RANGE               ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-RANGE TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'MEDIAN              ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-MEDIAN TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'VARIANCE            ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-VARIANCE TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  'STANDARD DEVIATION  ' TO RL-DETAIL (1:20).
+           MOVE  RESULT-STD-DEV TO RL-VALUE.
+           WRITE ADSTAT-REPORT-LINE FROM RL-DETAIL.
+           MOVE  10 TO WS-REPORT-LINES-WRITTEN.
+
+       900-WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CTLTOTS-FILE.
+           MOVE 'ADSTAT  '                  TO CTL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CTL-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO CTL-RUN-TIME.
+           MOVE ARRAY-SIZE                  TO CTL-RECORDS-READ.
+           MOVE ARRAY-SIZE                  TO CTL-RECORDS-WRITTEN.
+           MOVE ZERO                        TO CTL-RECORDS-ERROR.
+           MOVE RETURN-CODE                 TO CTL-RETURN-CODE.
+           WRITE CTL-TOTALS-RECORD.
+           CLOSE CTLTOTS-FILE.
