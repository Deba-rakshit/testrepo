@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRECON.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTOTS-FILE ASSIGN TO UT-S-CTLTOTS
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-CTLTOTS-STATUS.
+           SELECT CTLRECON-REPORT-FILE ASSIGN TO UT-S-CTLRECRP.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CTLTOTS-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOTS.
+
+       FD  CTLRECON-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CTLRECON-REPORT-LINE.
+
+       01  CTLRECON-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CTLTOTS-STATUS  PIC X(2) VALUE SPACES.
+
+       01  RL-TITLE.
+           05  FILLER            PIC X(45) VALUE
+               'CTLRECON BATCH CONTROL TOTALS RECONCILIATION'.
+           05  FILLER            PIC X(35) VALUE SPACES.
+
+       01  RL-DETAIL.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RL-PROGRAM-ID     PIC X(8).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RL-READ           PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RL-WRITTEN        PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RL-ERROR          PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RL-RETURN-CODE    PIC ZZZ9.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RL-STATUS-MSG     PIC X(20).
+
+       01  RL-MISSING.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(44) VALUE
+               '** PROGRAM DID NOT REPORT CONTROL TOTALS **'.
+           05  RL-MISSING-PGM    PIC X(8).
+           05  FILLER            PIC X(18) VALUE SPACES.
+
+       01  WORK-VARIABLES.
+           05  WS-EOF-SW               PIC X(3) VALUE 'NO '.
+               88  EOF-CTLTOTS               VALUE 'YES'.
+           05  WS-EXPECTED-WRITTEN     PIC 9(9) VALUE ZERO.
+           05  WS-OUT-OF-BALANCE-CTR   PIC 9(4) VALUE ZERO.
+
+       01  EXPECTED-PROGRAM-SWITCHES.
+           05  WS-ADSTAT-FOUND-SW      PIC X(3) VALUE 'NO '.
+               88  ADSTAT-FOUND              VALUE 'YES'.
+           05  WS-CNTRLBRK-FOUND-SW    PIC X(3) VALUE 'NO '.
+               88  CNTRLBRK-FOUND             VALUE 'YES'.
+           05  WS-SAM1V-FOUND-SW       PIC X(3) VALUE 'NO '.
+               88  SAM1V-FOUND                VALUE 'YES'.
+           05  WS-SANDBOX-FOUND-SW     PIC X(3) VALUE 'NO '.
+               88  SANDBOX-FOUND              VALUE 'YES'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'CTLRECON STARTING'.
+           OPEN INPUT CTLTOTS-FILE.
+           OPEN OUTPUT CTLRECON-REPORT-FILE.
+           WRITE CTLRECON-REPORT-LINE FROM RL-TITLE.
+           PERFORM 100-READ-AND-RECONCILE.
+           PERFORM 200-CHECK-MISSING-PROGRAMS.
+           CLOSE CTLTOTS-FILE.
+           CLOSE CTLRECON-REPORT-FILE.
+           IF WS-OUT-OF-BALANCE-CTR > ZERO
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+           DISPLAY 'CTLRECON FINISHED'.
+           GOBACK.
+
+       100-READ-AND-RECONCILE.
+           PERFORM 800-READ-CTLTOTS-FILE.
+           PERFORM UNTIL EOF-CTLTOTS
+               PERFORM 150-CHECK-ONE-PROGRAM
+               PERFORM 800-READ-CTLTOTS-FILE
+           END-PERFORM.
+
+       150-CHECK-ONE-PROGRAM.
+           MOVE SPACES          TO RL-DETAIL.
+           MOVE CTL-PROGRAM-ID  TO RL-PROGRAM-ID.
+           MOVE CTL-RECORDS-READ     TO RL-READ.
+           MOVE CTL-RECORDS-WRITTEN  TO RL-WRITTEN.
+           MOVE CTL-RECORDS-ERROR    TO RL-ERROR.
+           MOVE CTL-RETURN-CODE      TO RL-RETURN-CODE.
+           COMPUTE WS-EXPECTED-WRITTEN =
+               CTL-RECORDS-WRITTEN + CTL-RECORDS-ERROR.
+           IF WS-EXPECTED-WRITTEN NOT = CTL-RECORDS-READ
+               MOVE '** OUT OF BALANCE **' TO RL-STATUS-MSG
+               ADD 1 TO WS-OUT-OF-BALANCE-CTR
+           ELSE
+               MOVE 'OK'                   TO RL-STATUS-MSG
+           END-IF.
+           WRITE CTLRECON-REPORT-LINE FROM RL-DETAIL.
+           EVALUATE CTL-PROGRAM-ID
+               WHEN 'ADSTAT  '
+                   SET ADSTAT-FOUND   TO TRUE
+               WHEN 'CNTRLBRK'
+                   SET CNTRLBRK-FOUND TO TRUE
+               WHEN 'SAM1V   '
+                   SET SAM1V-FOUND    TO TRUE
+               WHEN 'SANDBOX '
+                   SET SANDBOX-FOUND  TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       200-CHECK-MISSING-PROGRAMS.
+           IF NOT ADSTAT-FOUND
+               MOVE 'ADSTAT  ' TO RL-MISSING-PGM
+               WRITE CTLRECON-REPORT-LINE FROM RL-MISSING
+               ADD 1 TO WS-OUT-OF-BALANCE-CTR
+           END-IF.
+           IF NOT CNTRLBRK-FOUND
+               MOVE 'CNTRLBRK' TO RL-MISSING-PGM
+               WRITE CTLRECON-REPORT-LINE FROM RL-MISSING
+               ADD 1 TO WS-OUT-OF-BALANCE-CTR
+           END-IF.
+           IF NOT SAM1V-FOUND
+               MOVE 'SAM1V   ' TO RL-MISSING-PGM
+               WRITE CTLRECON-REPORT-LINE FROM RL-MISSING
+               ADD 1 TO WS-OUT-OF-BALANCE-CTR
+           END-IF.
+           IF NOT SANDBOX-FOUND
+               MOVE 'SANDBOX ' TO RL-MISSING-PGM
+               WRITE CTLRECON-REPORT-LINE FROM RL-MISSING
+               ADD 1 TO WS-OUT-OF-BALANCE-CTR
+           END-IF.
+
+       800-READ-CTLTOTS-FILE.
+           READ CTLTOTS-FILE
+               AT END MOVE 'YES' TO WS-EOF-SW
+           END-READ.
