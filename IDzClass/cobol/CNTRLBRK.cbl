@@ -25,6 +25,12 @@
 002500     SELECT SW-MI-SORT-FILE ASSIGN TO UT-S-SORTFILE.
 002600     SELECT MI-OUTPUT-SRT-FILE ASSIGN TO UT-S-SORT2FIL.
 002700     SELECT MATB-OUTPUT-RPT ASSIGN TO UT-S-REPORT.
+002750     SELECT MATB-COLL-EXTRACT ASSIGN TO UT-S-COLLEXT.
+002760     SELECT MATB-SUSPENSE-FILE ASSIGN TO UT-S-SUSPFILE.
+002765     SELECT MATB-AGED-CSV ASSIGN TO UT-S-AGEDCSV.
+002770     SELECT CTLTOTS-FILE ASSIGN TO UT-S-CTLTOTS
+002780        ACCESS MODE IS SEQUENTIAL
+002790        FILE STATUS IS WS-CTLTOTS-STATUS.
 002800
 002900
 003000 DATA DIVISION.
@@ -57,7 +63,38 @@
 005700     DATA RECORD IS MATB-OUTPUT-REP-LINE.
 005800
 005900 01  MATB-OUTPUT-REP-LINE             PIC X(133).
+005950
+005960 FD  MATB-COLL-EXTRACT
+005970     RECORDING MODE IS F
+005980     LABEL RECORDS ARE STANDARD
+005990     RECORD CONTAINS 80 CHARACTERS
+005991     BLOCK CONTAINS 0 RECORDS
+005992     DATA RECORD IS MATB-COLL-EXTRACT-REC.
+005993
+005994 01  MATB-COLL-EXTRACT-REC             PIC X(80).
+005995
+005996 FD  MATB-SUSPENSE-FILE
+005997     RECORDING MODE IS F
+005998     LABEL RECORDS ARE STANDARD
+006001     RECORD CONTAINS 80 CHARACTERS
+006002     BLOCK CONTAINS 0 RECORDS
+006003     DATA RECORD IS MATB-SUSPENSE-REC.
+006004
+006005 01  MATB-SUSPENSE-REC                PIC X(80).
 006000
+006010 FD  MATB-AGED-CSV
+006011     RECORDING MODE IS F
+006012     LABEL RECORDS ARE STANDARD
+006013     RECORD CONTAINS 100 CHARACTERS
+006014     BLOCK CONTAINS 0 RECORDS
+006015     DATA RECORD IS MATB-AGED-CSV-REC.
+006016
+006017 01  MATB-AGED-CSV-REC                PIC X(100).
+006018
+006006 FD  CTLTOTS-FILE
+006007     RECORDING MODE IS F.
+006008 COPY CTLTOTS.
+006009
 006100
 006200 SD  SW-MI-SORT-FILE
 006300     RECORD CONTAINS 80 CHARACTERS
@@ -87,6 +124,8 @@
            05  WS-PAID-SW                   PIC X(3)       VALUE SPACES.
                88  UNPAID                                  VALUE 'NO '.
                88  PAID                                    VALUE 'YES'.
+           05  WS-RECONCILE-SW              PIC X(3)       VALUE 'NO '.
+               88  COUNTS-BALANCE                          VALUE 'YES'.
 009100
 009200 01  WS-REPORT-CONTROLS.
 009300     05  WS-PAGE-COUNT                PIC S9(3)     VALUE ZERO.
@@ -98,6 +137,19 @@
 009900     05  WS-PREVIOUS-CUST-NO          PIC 9(2).
 010000
 010100     copy cobtable.
+010150
+010160 01  WS-CUST-SUMMARY-COUNT         PIC S9(4) COMP VALUE ZERO.
+010170 01  CUST-SUMMARY-TABLE.
+010180     05  CS-ENTRY OCCURS 20 TIMES INDEXED BY CS-INDEX.
+010190         10  CS-CUST-NO           PIC 99.
+010191         10  CS-CUST-NAME         PIC X(15).
+010192         10  CS-CUST-TOTAL        PIC 9(7)V99.
+010193 01  CS-SWAP-ENTRY.
+010194     05  CS-SWAP-CUST-NO          PIC 99.
+010195     05  CS-SWAP-CUST-NAME        PIC X(15).
+010196     05  CS-SWAP-CUST-TOTAL       PIC 9(7)V99.
+010197 01  CS-OUTER-IDX                 PIC S9(4) COMP.
+010198 01  CS-INNER-IDX                 PIC S9(4) COMP.
 012000
 012100 01  WS-ACCUMULATORS.
 012200*  FOR PROGRAM RECORD TRACKING
@@ -107,6 +159,7 @@
 012600     05  WS-WRTN-CTR       PIC 9(4)       VALUE ZERO.
 012700     05  WS-PAID-CTR       PIC 9(4)       VALUE ZERO.
 012800     05  WS-UNPD-CTR       PIC 9(4)       VALUE ZERO.
+012850     05  WS-REJECT-CTR     PIC 9(4)       VALUE ZERO.
 012900
 013000
 013100*  FOR CUSTOMER TOTALS
@@ -114,6 +167,7 @@
 013300     05  WS-OVER-30-TL     PIC 9(7)V99    VALUE ZERO.
 013400     05  WS-OVER-60-TL     PIC 9(7)V99    VALUE ZERO.
 013500     05  WS-OVER-90-TL     PIC 9(7)V99    VALUE ZERO.
+013550     05  WS-OVER-120-TL    PIC 9(7)V99    VALUE ZERO.
 013600     05  WS-CUST-TOTAL-TL  PIC 9(7)V99    VALUE ZERO.
 013700
 013800*  FOR REPORT GRAND TOTALS
@@ -121,7 +175,9 @@
 014000     05  WS-OVER-30-GTL    PIC 9(7)V99    VALUE ZERO.
 014100     05  WS-OVER-60-GTL    PIC 9(7)V99    VALUE ZERO.
 014200     05  WS-OVER-90-GTL    PIC 9(7)V99    VALUE ZERO.
+014250     05  WS-OVER-120-GTL   PIC 9(7)V99    VALUE ZERO.
 014300
+014310 01  WS-CTLTOTS-STATUS                PIC X(2) VALUE SPACES.
 014400
 014500* PROGRAM FILES DEFINED:
 014600
@@ -174,9 +230,11 @@
 019300     05  FILLER            PIC X(7)   VALUE 'OVER 60'.
 019400     05  FILLER            PIC X(7)   VALUE SPACES.
 019500     05  FILLER            PIC X(7)   VALUE 'OVER 90'.
+019550     05  FILLER            PIC X(7)   VALUE SPACES.
+019560     05  FILLER            PIC X(8)   VALUE 'OVER 120'.
 019600     05  FILLER            PIC X(9)   VALUE SPACES.
 019700     05  FILLER            PIC X(5)   VALUE 'TOTAL'.
-019800     05  FILLER            PIC X(25)  VALUE SPACES.
+019800     05  FILLER            PIC X(10)  VALUE SPACES.
 019900
 020000
 020100 01  DL-DETAIL.
@@ -194,7 +252,9 @@
 021300     05  OVER-60-DL        PIC Z,ZZZ,ZZ9.99-.
 021400     05  FILLER            PIC X(1)   VALUE SPACES.
 021500     05  OVER-90-DL        PIC Z,ZZZ,ZZ9.99-.
-021600     05  FILLER            PIC X(38)  VALUE SPACES.
+021550     05  FILLER            PIC X(1)   VALUE SPACES.
+021560     05  OVER-120-DL       PIC Z,ZZZ,ZZ9.99-.
+021600     05  FILLER            PIC X(24)  VALUE SPACES.
 021700
 021800
 021900 01  TL-CUST-TOTAL.
@@ -210,9 +270,11 @@
 022900     05  OVER-60-TL        PIC Z,ZZZ,ZZ9.99-.
 023000     05  FILLER            PIC X(1)   VALUE SPACES.
 023100     05  OVER-90-TL        PIC Z,ZZZ,ZZ9.99-.
+023150     05  FILLER            PIC X(1)   VALUE SPACES.
+023160     05  OVER-120-TL       PIC Z,ZZZ,ZZ9.99-.
 023200     05  FILLER            PIC X(1)   VALUE SPACES.
 023300     05  CUST-TOTAL-TL     PIC Z,ZZZ,ZZ9.99-.
-023400     05  FILLER            PIC X(24)  VALUE SPACES.
+023400     05  FILLER            PIC X(10)  VALUE SPACES.
 023500
 023600
 023700 01  GTL-REPORT-TOTALS.
@@ -227,9 +289,44 @@
 024600     05  OVER-60-GTL       PIC Z,ZZZ,ZZ9.99-.
 024700     05  FILLER            PIC X(1)   VALUE SPACES.
 024800     05  OVER-90-GTL       PIC Z,ZZZ,ZZ9.99-.
-024900     05  FILLER            PIC X(38)   VALUE SPACES.
+024850     05  FILLER            PIC X(1)   VALUE SPACES.
+024860     05  OVER-120-GTL      PIC Z,ZZZ,ZZ9.99-.
+024900     05  FILLER            PIC X(24)   VALUE SPACES.
 025000
-025100
+024950 01  PCT-REPORT-TOTALS.
+024955     05  FILLER            PIC X(5)   VALUE SPACES.
+024960     05  FILLER            PIC X(21)
+024965                  VALUE 'PERCENT OF TOTAL     '.
+024970     05  FILLER            PIC X(14)  VALUE SPACES.
+024975     05  CURRENT-PCT       PIC ZZ9.99.
+024976     05  FILLER            PIC X(5)   VALUE SPACES.
+024977     05  OVER-30-PCT       PIC ZZ9.99.
+024978     05  FILLER            PIC X(5)   VALUE SPACES.
+024979     05  OVER-60-PCT       PIC ZZ9.99.
+024980     05  FILLER            PIC X(5)   VALUE SPACES.
+024981     05  OVER-90-PCT       PIC ZZ9.99.
+024982     05  FILLER            PIC X(5)   VALUE SPACES.
+024983     05  OVER-120-PCT      PIC ZZ9.99.
+024984     05  FILLER            PIC X(43)  VALUE SPACES.
+024985
+024986 01  WS-PCT-WORK.
+024987     05  WS-GTL-TOTAL      PIC 9(8)V99  VALUE ZERO.
+024988
+025050 01  RS-HEADER.
+025055     05  FILLER            PIC X(5)   VALUE SPACES.
+025060     05  FILLER            PIC X(45)
+025065                  VALUE 'CUSTOMER BALANCES RANKED HIGHEST FIRST'.
+025070     05  FILLER            PIC X(83)  VALUE SPACES.
+025075
+025080 01  RS-DETAIL.
+025085     05  FILLER            PIC X(5)   VALUE SPACES.
+025090     05  RS-CUST-NO        PIC X(2).
+025095     05  FILLER            PIC X(6)   VALUE SPACES.
+025100     05  RS-CUST-NAME      PIC X(15).
+025105     05  FILLER            PIC X(6)   VALUE SPACES.
+025110     05  RS-CUST-TOTAL     PIC Z,ZZZ,ZZ9.99-.
+025115     05  FILLER            PIC X(86)  VALUE SPACES.
+025120
 025200 01  ERROR-MESSAGE-EL     PIC X(133).
 025300
 025400 01  ERROR-RECORD-EL.
@@ -248,13 +345,55 @@
 026700     05  DISP-MESSAGE     PIC X(45).
 026800     05  DISP-VALUE       PIC ZZZ9.
 026900
+026910* DELIMITED COLLECTIONS EXTRACT LAYOUT - CUST NO, NAME, INVOICE,
+026920* AGED CODE, AMOUNT - COMMA SEPARATED FOR THE COLLECTIONS
+026930* TRACKING SPREADSHEET.
+026940 01  CE-AMT-EDIT                       PIC -(7)9.99.
+026950 01  COLL-EXTRACT-WORK.
+026960     05  CE-CUST-NO                    PIC 99.
+026970     05  FILLER                        PIC X(1)   VALUE ','.
+026980     05  CE-CUST-NAME                  PIC X(15).
+026990     05  FILLER                        PIC X(1)   VALUE ','.
+026991     05  CE-INV-NO                     PIC X(5).
+026992     05  FILLER                        PIC X(1)   VALUE ','.
+026993     05  CE-AGED-CODE                  PIC 9.
+026994     05  FILLER                        PIC X(1)   VALUE ','.
+026995     05  CE-AMOUNT                     PIC X(11).
+026996     05  FILLER                        PIC X(37)  VALUE SPACES.
 027000
+026997* DELIMITED AGED TRIAL BALANCE LAYOUT - SAME DETAIL AND TOTALS AS
+026998* THE PRINTED REPORT (DL-DETAIL/TL-CUST-TOTAL/GTL-REPORT-TOTALS)
+026999* AS COMMA SEPARATED RECORDS FOR THE COLLECTIONS WORKSHEET.
+027001 01  ACSV-AMT-EDIT                     PIC -(7)9.99.
+027002 01  AGED-CSV-WORK.
+027003     05  ACSV-REC-TYPE                 PIC X(1).
+027004     05  FILLER                        PIC X(1)   VALUE ','.
+027005     05  ACSV-CUST-NO                  PIC X(2).
+027006     05  FILLER                        PIC X(1)   VALUE ','.
+027007     05  ACSV-INV-NO                   PIC X(5).
+027008     05  FILLER                        PIC X(1)   VALUE ','.
+027009     05  ACSV-CURRENT                  PIC X(11).
+027010     05  FILLER                        PIC X(1)   VALUE ','.
+027011     05  ACSV-OVER-30                  PIC X(11).
+027012     05  FILLER                        PIC X(1)   VALUE ','.
+027013     05  ACSV-OVER-60                  PIC X(11).
+027014     05  FILLER                        PIC X(1)   VALUE ','.
+027015     05  ACSV-OVER-90                  PIC X(11).
+027016     05  FILLER                        PIC X(1)   VALUE ','.
+027017     05  ACSV-OVER-120                 PIC X(11).
+027018     05  FILLER                        PIC X(1)   VALUE ','.
+027019     05  ACSV-CUST-TOTAL               PIC X(11).
+027020     05  FILLER                        PIC X(18)  VALUE SPACES.
+027021
 027100 PROCEDURE DIVISION.
 027200
 027300 000-MAINLINE SECTION.
 027400
 027500     OPEN INPUT  MI-INPUT-FILE
 027600          OUTPUT MI-OUTPUT-SRT-FILE
+027650          OUTPUT MATB-COLL-EXTRACT
+027660          OUTPUT MATB-SUSPENSE-FILE
+027670          OUTPUT MATB-AGED-CSV
 027700          OUTPUT MATB-OUTPUT-RPT.
 027800     SORT SW-MI-SORT-FILE
 027900          ON ASCENDING KEY CUST-NAME-SRT-WK
@@ -262,10 +401,19 @@
 028100          INPUT  PROCEDURE 200-SRT-INPUT-PROCD THRU 200-EXIT
 028200          OUTPUT PROCEDURE 300-SRT-OUTPUT-PROCD THRU 300-EXIT.
 028300     PERFORM 550-DISPLAY-PROG-DIAG THRU 550-DISPLAY-PROG-DIAG-EXIT
+028350     PERFORM 560-RECONCILE-COUNTS THRU 560-RECONCILE-COUNTS-EXIT
 028400     CLOSE MI-INPUT-FILE
 028500           MI-OUTPUT-SRT-FILE
+028550           MATB-COLL-EXTRACT
+028560           MATB-SUSPENSE-FILE
+028570           MATB-AGED-CSV
 028600           MATB-OUTPUT-RPT.
-028700     MOVE ZERO TO RETURN-CODE.
+028650     IF COUNTS-BALANCE
+028660        MOVE ZERO TO RETURN-CODE
+028670     ELSE
+028680        MOVE 12 TO RETURN-CODE.
+028690     PERFORM 565-WRITE-CONTROL-TOTALS
+028700          THRU 565-WRITE-CONTROL-TOTALS-EXIT.
 028800     GOBACK.
 028900
 029000
@@ -291,6 +439,7 @@
 031000        PERFORM 218-SEARCH-FOR-CUST-NAME THRU
 031100                     218-SEARCH-FOR-CUST-NAME-EXIT
 031200        IF NAME-FOUND
+031210           ADD 1 TO WS-UNPD-CTR
 031300           PERFORM 850-FORMAT-RELEASE THRU 850-FORMAT-RELEASE-EXIT
 031400        ELSE
 031500           NEXT SENTENCE
@@ -309,10 +458,9 @@
 032800     IF PAID-DATE-IN-NUM IS NUMERIC
 032900
 033000        IF PAID-DATE-IN-NUM IS ZERO
-033100           ADD 1 TO WS-UNPD-CTR
 033200           MOVE 'NO ' TO WS-PAID-SW
 033300
-033400           IF AGED-CODE-IN IS > ZERO AND < 5
+033400           IF AGED-CODE-IN IS > ZERO AND < 6
 033500
 033600              IF CUST-NO-IN IS NUMERIC
 033700
@@ -406,6 +554,8 @@
 042500     PERFORM 400-PRSS-CUST-BREAK THRU 400-PRSS-CUST-BREAK-EXIT.
 042600     PERFORM 500-PRSS-GRAND-TOTALS THRU
 042700                                    500-PRSS-GRAND-TOTALS-EXIT.
+042750     PERFORM 600-PRSS-RANKED-SUMMARY THRU
+042760                                    600-PRSS-RANKED-SUMMARY-EXIT.
 042800
 042900
 043000 300-EXIT.
@@ -421,11 +571,13 @@
 044000                   WS-OVER-30-TL,
 044100                   WS-OVER-60-TL,
 044200                   WS-OVER-90-TL,
+044250                   WS-OVER-120-TL,
 044300                   WS-CUST-TOTAL-TL,
 044400                   WS-CURRENT-GTL,
 044500                   WS-OVER-30-GTL,
 044600                   WS-OVER-60-GTL,
-044700                   WS-OVER-90-GTL.
+044700                   WS-OVER-90-GTL,
+044750                   WS-OVER-120-GTL.
 044800      MOVE 'NO ' TO WS-EOF-SRT-OUTPUT-SW.
 044900      MOVE SPACES TO DL-DETAIL.
 045000      MOVE '01-01-92' TO RPT-DATE.
@@ -472,12 +624,18 @@
 049100              MOVE  INV-AMT-SRT-WK TO OVER-60-DL
 049200              ADD INV-AMT-SRT-WK TO WS-OVER-60-TL
 049300           ELSE
-049400              MOVE  INV-AMT-SRT-WK TO OVER-90-DL
-049500              ADD INV-AMT-SRT-WK TO WS-OVER-90-TL.
+049350              IF AGED-CODE-SRT-WK IS EQUAL TO 4
+049400                 MOVE  INV-AMT-SRT-WK TO OVER-90-DL
+049450                 ADD INV-AMT-SRT-WK TO WS-OVER-90-TL
+049460              ELSE
+049470                 MOVE  INV-AMT-SRT-WK TO OVER-120-DL
+049480                 ADD INV-AMT-SRT-WK TO WS-OVER-120-TL.
 049600
 049700     WRITE MATB-OUTPUT-REP-LINE FROM DL-DETAIL
 049800         AFTER ADVANCING WS-LINE-SPACING.
 049900     ADD WS-LINE-SPACING TO WS-LINES-USED.
+049950     PERFORM 965-WRITE-AGED-CSV-DETAIL THRU
+049960                                   965-WRITE-AGED-CSV-DETAIL-EXIT.
 050000     MOVE 1 TO WS-LINE-SPACING.
 050100     MOVE  SPACES TO DL-DETAIL.
 050200
@@ -491,26 +649,37 @@
 051000     COMPUTE WS-CUST-TOTAL-TL = WS-CURRENT-TL +
 051100                                WS-OVER-30-TL +
 051200                                WS-OVER-60-TL +
-051300                                WS-OVER-90-TL .
+051250                                WS-OVER-90-TL +
+051290                                WS-OVER-120-TL .
 051400     MOVE 2 TO WS-LINE-SPACING.
 051500     MOVE WS-PREVIOUS-CUST-NO TO CUST-NO-TL.
 051600     MOVE WS-CURRENT-TL TO CURRENT-TL.
 051700     MOVE WS-OVER-30-TL TO OVER-30-TL.
 051800     MOVE WS-OVER-60-TL TO OVER-60-TL.
 051900     MOVE WS-OVER-90-TL TO OVER-90-TL.
+051950     MOVE WS-OVER-120-TL TO OVER-120-TL.
 052000     MOVE WS-CUST-TOTAL-TL TO CUST-TOTAL-TL.
+052010     ADD 1 TO WS-CUST-SUMMARY-COUNT.
+052020     SET CS-INDEX TO WS-CUST-SUMMARY-COUNT.
+052030     MOVE WS-PREVIOUS-CUST-NO TO CS-CUST-NO (CS-INDEX).
+052040     MOVE CUST-NAME-DL TO CS-CUST-NAME (CS-INDEX).
+052050     MOVE WS-CUST-TOTAL-TL TO CS-CUST-TOTAL (CS-INDEX).
 052100     WRITE MATB-OUTPUT-REP-LINE FROM TL-CUST-TOTAL
 052200         AFTER ADVANCING WS-LINE-SPACING.
 052300     ADD WS-LINE-SPACING TO WS-LINES-USED.
+052350     PERFORM 970-WRITE-AGED-CSV-CUSTTOTAL THRU
+052360                                 970-WRITE-AGED-CSV-CUSTTOTAL-EXIT.
 052400     ADD WS-CURRENT-TL TO WS-CURRENT-GTL.
 052500     ADD WS-OVER-30-TL TO WS-OVER-30-GTL.
 052600     ADD WS-OVER-60-TL TO WS-OVER-60-GTL.
 052700     ADD WS-OVER-90-TL TO WS-OVER-90-GTL.
+052750     ADD WS-OVER-120-TL TO WS-OVER-120-GTL.
 052800     IF NOT EOF-SRT-OUTPUT
 052900        MOVE ZEROS TO WS-CURRENT-TL,
 053000                      WS-OVER-30-TL,
 053100                      WS-OVER-60-TL,
-053200                      WS-OVER-90-TL,
+053150                      WS-OVER-90-TL,
+053160                      WS-OVER-120-TL,
 053300                      WS-CUST-TOTAL-TL
 053400        MOVE CUST-NO-SRT-WK TO WS-PREVIOUS-CUST-NO
 053500        MOVE CUST-NAME-SRT-WK TO CUST-NAME-DL
@@ -532,14 +701,69 @@
 055100     MOVE  WS-OVER-30-GTL TO OVER-30-GTL.
 055200     MOVE  WS-OVER-60-GTL TO OVER-60-GTL.
 055300     MOVE  WS-OVER-90-GTL TO OVER-90-GTL.
+055350     MOVE  WS-OVER-120-GTL TO OVER-120-GTL.
 055400     WRITE MATB-OUTPUT-REP-LINE FROM GTL-REPORT-TOTALS
 055500         AFTER ADVANCING WS-LINE-SPACING.
-055600
+055520     COMPUTE WS-GTL-TOTAL = WS-CURRENT-GTL + WS-OVER-30-GTL +
+055530                 WS-OVER-60-GTL + WS-OVER-90-GTL +
+055540                 WS-OVER-120-GTL.
+055550     IF WS-GTL-TOTAL > ZERO
+055552        COMPUTE CURRENT-PCT =
+055554            (WS-CURRENT-GTL / WS-GTL-TOTAL) * 100
+055556        COMPUTE OVER-30-PCT =
+055558            (WS-OVER-30-GTL / WS-GTL-TOTAL) * 100
+055560        COMPUTE OVER-60-PCT =
+055562            (WS-OVER-60-GTL / WS-GTL-TOTAL) * 100
+055564        COMPUTE OVER-90-PCT =
+055566            (WS-OVER-90-GTL / WS-GTL-TOTAL) * 100
+055568        COMPUTE OVER-120-PCT =
+055569            (WS-OVER-120-GTL / WS-GTL-TOTAL) * 100
+055610     ELSE
+055620        MOVE ZERO TO CURRENT-PCT, OVER-30-PCT, OVER-60-PCT,
+055630                     OVER-90-PCT, OVER-120-PCT.
+055640     WRITE MATB-OUTPUT-REP-LINE FROM PCT-REPORT-TOTALS
+055650         AFTER ADVANCING 1.
+055660     PERFORM 975-WRITE-AGED-CSV-GRANDTOTAL THRU
+055670                                975-WRITE-AGED-CSV-GRANDTOTAL-EXIT.
 055700
 055800 500-PRSS-GRAND-TOTALS-EXIT.
 055900     EXIT.
 056000
-056100
+056050 600-PRSS-RANKED-SUMMARY.
+056055
+056060     IF WS-CUST-SUMMARY-COUNT > 1
+056065        PERFORM VARYING CS-OUTER-IDX FROM 1 BY 1
+056070                UNTIL CS-OUTER-IDX >= WS-CUST-SUMMARY-COUNT
+056075           PERFORM VARYING CS-INNER-IDX FROM 1 BY 1
+056080                   UNTIL CS-INNER-IDX > WS-CUST-SUMMARY-COUNT
+056081                                          - CS-OUTER-IDX
+056082              SET CS-INDEX TO CS-INNER-IDX
+056083              IF CS-CUST-TOTAL (CS-INDEX) <
+056084                 CS-CUST-TOTAL (CS-INDEX + 1)
+056085                 MOVE CS-ENTRY (CS-INDEX)     TO CS-SWAP-ENTRY
+056086                 MOVE CS-ENTRY (CS-INDEX + 1)  TO
+056087                                        CS-ENTRY (CS-INDEX)
+056088                 MOVE CS-SWAP-ENTRY TO CS-ENTRY (CS-INDEX + 1)
+056089              END-IF
+056090           END-PERFORM
+056091        END-PERFORM.
+056100     MOVE 2 TO WS-LINE-SPACING.
+056110     WRITE MATB-OUTPUT-REP-LINE FROM RS-HEADER
+056120         AFTER ADVANCING WS-LINE-SPACING.
+056130     PERFORM VARYING CS-OUTER-IDX FROM 1 BY 1
+056140             UNTIL CS-OUTER-IDX > WS-CUST-SUMMARY-COUNT
+056150        SET CS-INDEX TO CS-OUTER-IDX
+056160        MOVE CS-CUST-NO (CS-INDEX)    TO RS-CUST-NO
+056170        MOVE CS-CUST-NAME (CS-INDEX)  TO RS-CUST-NAME
+056180        MOVE CS-CUST-TOTAL (CS-INDEX) TO RS-CUST-TOTAL
+056190        WRITE MATB-OUTPUT-REP-LINE FROM RS-DETAIL
+056200            AFTER ADVANCING 1
+056210     END-PERFORM.
+056220
+056230 600-PRSS-RANKED-SUMMARY-EXIT.
+056240     EXIT.
+056300
+056400
 056200
 056300
 056400 550-DISPLAY-PROG-DIAG.
@@ -580,11 +804,43 @@
 059900
 060000 550-DISPLAY-PROG-DIAG-EXIT.
 060100     EXIT.
-060200
+060150
+060160 560-RECONCILE-COUNTS.
+060170
+060180     MOVE 'YES' TO WS-RECONCILE-SW.
+060190     IF (WS-PAID-CTR + WS-UNPD-CTR + WS-REJECT-CTR)
+060200           IS NOT EQUAL TO WS-READ-CTR
+060210        MOVE 'NO ' TO WS-RECONCILE-SW
+060220        DISPLAY '** ERROR **  RECORD COUNTS OUT OF BALANCE - '
+060230           'PAID + UNPAID + REJECTED DOES NOT EQUAL READ'
+060240        MOVE 'RECORD COUNT RECONCILIATION '           TO
+060250           DISP-MESSAGE
+060260        MOVE WS-READ-CTR TO DISP-VALUE
+060270        DISPLAY DISPLAY-LINE.
+060280
+060290 560-RECONCILE-COUNTS-EXIT.
+060295     EXIT.
+060296
+060297 565-WRITE-CONTROL-TOTALS.
+060298
+060299     OPEN EXTEND CTLTOTS-FILE.
+060301     MOVE 'CNTRLBRK' TO CTL-PROGRAM-ID.
+060302     MOVE FUNCTION CURRENT-DATE (1:8) TO CTL-RUN-DATE.
+060303     MOVE FUNCTION CURRENT-DATE (9:6) TO CTL-RUN-TIME.
+060304     MOVE WS-READ-CTR    TO CTL-RECORDS-READ.
+060305     COMPUTE CTL-RECORDS-WRITTEN = WS-WRTN-CTR + WS-PAID-CTR.
+060306     MOVE WS-REJECT-CTR  TO CTL-RECORDS-ERROR.
+060307     MOVE RETURN-CODE    TO CTL-RETURN-CODE.
+060308     WRITE CTL-TOTALS-RECORD.
+060309     CLOSE CTLTOTS-FILE.
+060310
+060311 565-WRITE-CONTROL-TOTALS-EXIT.
+060312     EXIT.
 060300
 060400 700-ERROR-DISPLAY.
 060500
 060600     MOVE 'NO ' TO WS-INPUT-OK-SW.
+060650     ADD 1 TO WS-REJECT-CTR.
 060700     DISPLAY ERROR-MESSAGE-EL.
 060800     MOVE CUST-NO-IN TO CUST-NO-EL.
 060900     MOVE INV-NO-IN-NUM TO INV-NO-EL.
@@ -592,6 +848,7 @@
 061100     MOVE INV-AMT-IN TO INV-AMT-EL.
 061200     MOVE PAID-DATE-IN-NUM TO PAID-DATE-EL.
 061300     DISPLAY ERROR-RECORD-EL.
+061350     WRITE MATB-SUSPENSE-REC FROM MI-INPUT-REC.
 061400
 061500 700-ERROR-DISPLAY-EXIT.
 061600     EXIT.
@@ -640,7 +897,22 @@
 065900
 066000     WRITE MI-OUTPUT-SRT-RECORD FROM SW-MI-SORT-WORK.
 066100     ADD 1 TO WS-WRTN-CTR.
+066150     PERFORM 960-WRITE-COLL-EXTRACT THRU
+066160                                    960-WRITE-COLL-EXTRACT-EXIT.
 066200
+066205 960-WRITE-COLL-EXTRACT.
+066210
+066215     MOVE SPACES TO COLL-EXTRACT-WORK.
+066220     MOVE CUST-NO-SRT-WK TO CE-CUST-NO.
+066225     MOVE CUST-NAME-SRT-WK TO CE-CUST-NAME.
+066230     MOVE INV-NO-SRT-WK TO CE-INV-NO.
+066235     MOVE AGED-CODE-SRT-WK TO CE-AGED-CODE.
+066240     MOVE INV-AMT-SRT-WK TO CE-AMT-EDIT.
+066245     MOVE CE-AMT-EDIT TO CE-AMOUNT.
+066250     WRITE MATB-COLL-EXTRACT-REC FROM COLL-EXTRACT-WORK.
+066255
+066260 960-WRITE-COLL-EXTRACT-EXIT.
+066265     EXIT.
 066300 950-WRITE-OUTPUT-REC-EXIT.
 066400     EXIT.
 066500
@@ -659,4 +931,80 @@
 067800
 067900
 068000 955-HEADINGS-EXIT.
-068100     EXIT.
\ No newline at end of file
+068100     EXIT.
+068200
+068300 965-WRITE-AGED-CSV-DETAIL.
+068400
+068500     MOVE SPACES TO AGED-CSV-WORK.
+068600     MOVE 'D' TO ACSV-REC-TYPE.
+068700     MOVE CUST-NO-SRT-WK TO ACSV-CUST-NO.
+068800     MOVE INV-NO-SRT-WK TO ACSV-INV-NO.
+068900     MOVE ZERO TO ACSV-AMT-EDIT.
+069000     MOVE ACSV-AMT-EDIT TO ACSV-CURRENT, ACSV-OVER-30,
+069100                            ACSV-OVER-60, ACSV-OVER-90,
+069200                            ACSV-OVER-120.
+069300     EVALUATE AGED-CODE-SRT-WK
+069400         WHEN 1
+069500             MOVE INV-AMT-SRT-WK TO ACSV-AMT-EDIT
+069600             MOVE ACSV-AMT-EDIT  TO ACSV-CURRENT
+069700         WHEN 2
+069800             MOVE INV-AMT-SRT-WK TO ACSV-AMT-EDIT
+069900             MOVE ACSV-AMT-EDIT  TO ACSV-OVER-30
+070000         WHEN 3
+070100             MOVE INV-AMT-SRT-WK TO ACSV-AMT-EDIT
+070200             MOVE ACSV-AMT-EDIT  TO ACSV-OVER-60
+070300         WHEN 4
+070400             MOVE INV-AMT-SRT-WK TO ACSV-AMT-EDIT
+070500             MOVE ACSV-AMT-EDIT  TO ACSV-OVER-90
+070600         WHEN OTHER
+070700             MOVE INV-AMT-SRT-WK TO ACSV-AMT-EDIT
+070800             MOVE ACSV-AMT-EDIT  TO ACSV-OVER-120
+070900     END-EVALUATE.
+071000     MOVE SPACES TO ACSV-CUST-TOTAL.
+071100     WRITE MATB-AGED-CSV-REC FROM AGED-CSV-WORK.
+071200
+071300 965-WRITE-AGED-CSV-DETAIL-EXIT.
+071400     EXIT.
+071500
+071600 970-WRITE-AGED-CSV-CUSTTOTAL.
+071700
+071800     MOVE SPACES TO AGED-CSV-WORK.
+071900     MOVE 'T' TO ACSV-REC-TYPE.
+072000     MOVE WS-PREVIOUS-CUST-NO TO ACSV-CUST-NO.
+072100     MOVE WS-CURRENT-TL   TO ACSV-AMT-EDIT.
+072200     MOVE ACSV-AMT-EDIT   TO ACSV-CURRENT.
+072300     MOVE WS-OVER-30-TL   TO ACSV-AMT-EDIT.
+072400     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-30.
+072500     MOVE WS-OVER-60-TL   TO ACSV-AMT-EDIT.
+072600     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-60.
+072700     MOVE WS-OVER-90-TL   TO ACSV-AMT-EDIT.
+072800     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-90.
+072900     MOVE WS-OVER-120-TL  TO ACSV-AMT-EDIT.
+073000     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-120.
+073100     MOVE WS-CUST-TOTAL-TL TO ACSV-AMT-EDIT.
+073200     MOVE ACSV-AMT-EDIT   TO ACSV-CUST-TOTAL.
+073300     WRITE MATB-AGED-CSV-REC FROM AGED-CSV-WORK.
+073400
+073500 970-WRITE-AGED-CSV-CUSTTOTAL-EXIT.
+073600     EXIT.
+073700
+073800 975-WRITE-AGED-CSV-GRANDTOTAL.
+073900
+074000     MOVE SPACES TO AGED-CSV-WORK.
+074100     MOVE 'G' TO ACSV-REC-TYPE.
+074200     MOVE WS-CURRENT-GTL  TO ACSV-AMT-EDIT.
+074300     MOVE ACSV-AMT-EDIT   TO ACSV-CURRENT.
+074400     MOVE WS-OVER-30-GTL  TO ACSV-AMT-EDIT.
+074500     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-30.
+074600     MOVE WS-OVER-60-GTL  TO ACSV-AMT-EDIT.
+074700     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-60.
+074800     MOVE WS-OVER-90-GTL  TO ACSV-AMT-EDIT.
+074900     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-90.
+075000     MOVE WS-OVER-120-GTL TO ACSV-AMT-EDIT.
+075100     MOVE ACSV-AMT-EDIT   TO ACSV-OVER-120.
+075200     MOVE WS-GTL-TOTAL    TO ACSV-AMT-EDIT.
+075300     MOVE ACSV-AMT-EDIT   TO ACSV-CUST-TOTAL.
+075400     WRITE MATB-AGED-CSV-REC FROM AGED-CSV-WORK.
+075500
+075600 975-WRITE-AGED-CSV-GRANDTOTAL-EXIT.
+075700     EXIT.
