@@ -40,6 +40,22 @@
       *                   EXAMPLES: CRUNCH 99 01 (HUGE CPU TIME)
       *                             CRUNCH 01 99 (TONS OF I/OS)
       *                             CRUNCH 70 20 (LOTS OF CPU, SOME IO)
+      * SELECT BALANCE    9999999.99  <== PRINT ONLY CUSTOMERS WHOSE
+      *                                   CUST-ACCT-BALANCE IS >= THE
+      *                                   GIVEN THRESHOLD
+      * SELECT OCCUPATION ENGINEER    <== PRINT ONLY CUSTOMERS WHOSE
+      *                                   CUST-OCCUPATION MATCHES THE
+      *                                   GIVEN TEXT
+      *        TRAN-FIELD-NAME HOLDS "BALANCE" OR "OCCUPATION" AND
+      *        TRAN-UPDATE-DATA HOLDS THE THRESHOLD/TEXT TO MATCH
+      * EXPORT ID-RANGE   00100          <== WRITE CUST-REC EXTRACT
+      *        TRAN-KEY = FROM CUST-ID (1:5), TRAN-UPDATE-DATA(1:5) =
+      *        TO CUST-ID, TO A FLAT FILE (SEE EXPORT-REC-LAYOUT)
+      * EXPORT OCCUPATION              ENGINEER   <== OR FILTER EXPORT
+      *        BY TRAN-UPDATE-DATA(1:30) = CUST-OCCUPATION TO MATCH
+      * COPY     <== COPIES EVERY CUSTOMER-FILE RECORD TO CUSTOMER-
+      *              FILE2 AS AN END-OF-DAY BACKUP OF THE CUSTOMER
+      *              MASTER (REPLACES THE OLD CRUNCH STRESS-TEST I/O)
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAM1V.
@@ -68,6 +84,22 @@
             SELECT REPORT-FILE      ASSIGN TO CUSTRPT
                FILE STATUS  IS  WS-REPORT-STATUS.
 
+            SELECT CHECKPOINT-FILE  ASSIGN TO CHKPTFILE
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CHKPTFILE-STATUS.
+
+            SELECT EXPORT-FILE      ASSIGN TO CUSTEXPT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-EXPORTFILE-STATUS.
+
+            SELECT AUDIT-FILE       ASSIGN TO CUSTAUDT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-AUDITFILE-STATUS.
+
+            SELECT CTLTOTS-FILE     ASSIGN TO CTLTOTS
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CTLTOTS-STATUS.
+
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -88,6 +120,35 @@
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(132).
 
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-TRAN-COUNT            PIC 9(9).
+           05  FILLER                     PIC X(71).
+
+       FD  EXPORT-FILE
+           RECORDING MODE IS F.
+       01  EXPORT-RECORD                  PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-DATE                   PIC 9(6).
+           05  FILLER                     PIC X       VALUE SPACE.
+           05  AUD-TIME                   PIC 9(6).
+           05  FILLER                     PIC X       VALUE SPACE.
+           05  AUD-TRAN-CODE              PIC X(6).
+           05  FILLER                     PIC X       VALUE SPACE.
+           05  AUD-OUTCOME                PIC X(3).
+               88  AUD-OUTCOME-OK             VALUE 'OK '.
+               88  AUD-OUTCOME-ERR            VALUE 'ERR'.
+           05  FILLER                     PIC X       VALUE SPACE.
+           05  AUD-TRAN-DETAIL            PIC X(80).
+
+       FD  CTLTOTS-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOTS.
+
       *****************************************************************
        WORKING-STORAGE SECTION.
       *****************************************************************
@@ -115,8 +176,13 @@
                10  WS-CST2FILE-VSAM-FUNC   PIC S9(2) COMP.
                10  WS-CST2FILE-VSAM-FEEDBK PIC S9(2) COMP.
            05  WS-CUST2-FILE-OPEN      PIC X     VALUE 'N'.
+           05  WS-CST2-VERIFY-EOF      PIC X     VALUE 'N'.
            05  WS-TRANFILE-STATUS      PIC X(2)  VALUE SPACES.
            05  WS-REPORT-STATUS        PIC X(2)  VALUE SPACES.
+           05  WS-CHKPTFILE-STATUS     PIC X(2)  VALUE SPACES.
+           05  WS-EXPORTFILE-STATUS    PIC X(2)  VALUE SPACES.
+           05  WS-AUDITFILE-STATUS     PIC X(2)  VALUE SPACES.
+           05  WS-CTLTOTS-STATUS       PIC X(2)  VALUE SPACES.
            05  WS-TRAN-FILE-EOF        PIC X     VALUE SPACES.
            05  WS-TRAN-OK              PIC X     VALUE 'N'.
            05  WS-CUST-FILE-EOF        PIC X     VALUE 'N'.
@@ -138,6 +204,7 @@
       *
        01  TOTALS-VARS.
            05  NUM-TRANFILE-RECS     PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-COMMENT-RECS      PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-TRAN-ERRORS       PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-TRANSACTIONS      PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-CUSTFILE-RECS     PIC S9(9)   COMP-3  VALUE +0.
@@ -152,6 +219,45 @@
            05  NUM-ABEND-COMPLETED   PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-CRUNCH-REQUESTS   PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-CRUNCH-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-SELECT-REQUESTS   PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-SELECT-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-EXPORT-REQUESTS   PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-EXPORT-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-COPY-REQUESTS     PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-COPY-COMPLETED    PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-COPY-RECS-WRITTEN PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-VERIFY-REQUESTS   PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-VERIFY-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-CST2-RECS-FOUND   PIC S9(9)   COMP-3  VALUE +0.
+           05  WS-VERIFY-EXPECTED-COUNT PIC S9(9) COMP-3 VALUE +0.
+           05  NUM-MAINT-REQUESTS    PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-MAINT-COMPLETED   PIC S9(9)   COMP-3  VALUE +0.
+      *
+       01  MAINT-TRAN-FIELDS.
+           05  WS-MAINT-FOUND-SW     PIC X(3)    VALUE 'NO '.
+               88  MAINT-RECORD-FOUND             VALUE 'YES'.
+      *
+       01  SELECT-TRAN-FIELDS.
+           05  WS-SELECT-MATCH-SW    PIC X(3)    VALUE 'NO '.
+               88  CUSTOMER-MATCHES-FILTER        VALUE 'YES'.
+      *
+       01  CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL   PIC S9(9) COMP-3  VALUE +25.
+           05  WS-RESTART-COUNT         PIC S9(9) COMP-3  VALUE +0.
+           05  WS-SKIPPING-SW           PIC X(3)  VALUE 'NO '.
+               88  WS-SKIPPING-ACTIVE             VALUE 'YES'.
+      *
+       01  EXPORT-TRAN-FIELDS.
+           05  WS-EXPORT-MATCH-SW       PIC X(3)  VALUE 'NO '.
+               88  CUSTOMER-MATCHES-EXPORT        VALUE 'YES'.
+           05  NUM-EXPORT-RECS-WRITTEN  PIC S9(9) COMP-3  VALUE +0.
+       01  EXPORT-REC-LAYOUT.
+           05  EXP-CUST-ID                PIC X(5).
+           05  EXP-CUST-NAME              PIC X(17).
+           05  EXP-CUST-OCCUPATION        PIC X(30).
+           05  EXP-CUST-ACCT-BALANCE      PIC ZZZ,ZZ9.99-.
+           05  EXP-CUST-ORDERS-YTD        PIC ZZ,ZZZ,ZZ9.
+           05  FILLER                     PIC X(7)  VALUE SPACES.
       *
        01  CUSTOMER-BALANCE-STATS.
            05  BALANCE-COUNT         PIC S9(13)V99  VALUE +0.
@@ -176,14 +282,41 @@
            05  ZBALANCE-MAX          PIC S9(7)V99   VALUE +0  COMP-3.
            05  ZBALANCE-RANGE        PIC S9(7)V99   VALUE +0  COMP-3.
            05  ZBALANCE-AVG          PIC S9(15)V99  VALUE +0.
+      *
+       01  CUST-EXCEPTION-FIELDS.
+           05  WS-BALANCE-MIN-REASONABLE  PIC S9(7)V99 COMP-3
+                                           VALUE -10000.00.
+           05  WS-ORDERS-MAX-REASONABLE   PIC S9(7)    COMP-3
+                                           VALUE 99999.
+           05  WS-EXCEPTION-COUNT         PIC S9(4)    COMP
+                                           VALUE ZERO.
+       01  EXCEPTION-TABLE.
+           05  EXC-ENTRY OCCURS 50 TIMES INDEXED BY EXC-INDEX.
+               10  EXC-CUST-ID            PIC X(5).
+               10  EXC-REASON             PIC X(30).
+               10  EXC-BALANCE            PIC S9(7)V99 COMP-3.
+               10  EXC-ORDERS             PIC S9(7)    COMP-3.
       *
        01  PRODUCT-STATS.
-           05  SERV-CALLS-COUNT      PIC S9(15)          VALUE +0.
-           05  SERV-CALLS-TOTAL      PIC S9(15)          VALUE +0.
-           05  SERV-CALLS-MIN        PIC S9(15)          VALUE +0.
-           05  SERV-CALLS-MAX        PIC S9(15)          VALUE +0.
-           05  SERV-CALLS-RANGE      PIC S9(15)          VALUE +0.
-           05  SERV-CALLS-AVG        PIC S9(13)V99       VALUE +0.
+           05  SERV-CALLS-COUNT      PIC S9(7)    COMP-3  VALUE +0.
+           05  SERV-CALLS-TOTAL      PIC S9(7)    COMP-3  VALUE +0.
+           05  SERV-CALLS-MIN        PIC S9(7)    COMP-3  VALUE +0.
+           05  SERV-CALLS-MAX        PIC S9(7)    COMP-3  VALUE +0.
+           05  SERV-CALLS-RANGE      PIC S9(7)    COMP-3  VALUE +0.
+           05  SERV-CALLS-AVG        PIC S9(7)V99 COMP-3  VALUE +0.
+           05  CALLS-BAND-0          PIC S9(7)    COMP-3  VALUE +0.
+           05  CALLS-BAND-1-2        PIC S9(7)    COMP-3  VALUE +0.
+           05  CALLS-BAND-3-5        PIC S9(7)    COMP-3  VALUE +0.
+           05  CALLS-BAND-6-PLUS     PIC S9(7)    COMP-3  VALUE +0.
+           05  MAX-SERVICE-PRODUCT-KEY  PIC X(13) VALUE SPACES.
+           05  HIGH-SERVICE-COUNT    PIC S9(4)    COMP    VALUE +0.
+           05  HIGH-SERVICE-TABLE OCCURS 20 TIMES INDEXED BY HSP-INDEX.
+               10  HSP-PRODUCT-KEY       PIC X(13).
+               10  HSP-SERVICE-CALLS     PIC S9(4) COMP.
+           05  DAYS-SINCE-PURCHASE-TOTAL  PIC S9(9)    COMP-3 VALUE +0.
+           05  DAYS-SINCE-PURCHASE-AVG    PIC S9(7)V99 COMP-3 VALUE +0.
+           05  DAYS-SINCE-SERVICE-TOTAL   PIC S9(9)    COMP-3 VALUE +0.
+           05  DAYS-SINCE-SERVICE-AVG     PIC S9(7)V99 COMP-3 VALUE +0.
       *
       *        *******************
       *            report lines
@@ -275,6 +408,24 @@
        01 RPT-ABEND-TRAN.
            05  FILLER PIC X(30) VALUE ' ABEND TRANSACTION PROCESSED.'.
            05  FILLER PIC X(102)  VALUE SPACES.
+       01  RPT-EXCEPTION-HDR1.
+           05  FILLER PIC X(38)
+                       VALUE 'EXCEPTIONS - DATA OUT OF RANGE       '.
+           05  FILLER PIC X(94) VALUE SPACES.
+       01  RPT-EXCEPTION-HDR2.
+           05  FILLER PIC X(100)  VALUE ALL '-'.
+           05  FILLER PIC X(32) VALUE SPACES.
+       01  RPT-EXCEPTION-DETAIL.
+           05  FILLER              PIC XX       VALUE SPACES.
+           05  RPT-EXC-CUST-ID     PIC X(5).
+           05  FILLER              PIC X        VALUE SPACES.
+           05  RPT-EXC-REASON      PIC X(30).
+           05  FILLER              PIC X        VALUE SPACES.
+           05  RPT-EXC-BALANCE     PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X        VALUE SPACES.
+           05  FILLER              PIC X(7)     VALUE 'ORDERS:'.
+           05  RPT-EXC-ORDERS      PIC ZZ,ZZZ,ZZ9-.
+           05  FILLER              PIC X(63)    VALUE SPACES.
        01  RPT-SPACES.
            05  FILLER              PIC X(132)   VALUE SPACES.
 
@@ -292,6 +443,7 @@
            DISPLAY '             TIME = ' CURRENT-HOUR ':'
                   CURRENT-MINUTE ':' CURRENT-SECOND.
 
+           PERFORM 895-CHECK-RESTART.
            PERFORM 900-OPEN-TRAN-AND-RPT-FILES.
            PERFORM 800-INIT-REPORT .
 
@@ -299,38 +451,81 @@
                    UNTIL WS-TRAN-FILE-EOF = 'Y' .
 
            PERFORM 905-CLOSE-TRAN-AND-RPT-FILES.
+           PERFORM 570-CLEAR-CHECKPOINT.
+           PERFORM 906-WRITE-CONTROL-TOTALS.
 
            GOBACK .
 
        100-PROCESS-TRANSACTIONS.
            PERFORM 700-READ-TRAN-FILE.
            IF WS-TRAN-FILE-EOF NOT = 'Y'
-             IF TRAN-COMMENT NOT = '*'
-               WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1
-               MOVE TRAN-RECORD TO RPT-TRAN-RECORD
-               WRITE REPORT-RECORD FROM RPT-TRAN-DETAIL
-               MOVE 'Y' TO WS-TRAN-OK
-               EVALUATE TRAN-CODE
-                  WHEN 'PRINT '
-                      PERFORM 200-PROCESS-PRINT-TRAN
-                  WHEN 'CRUNCH'
-                      PERFORM 250-PROCESS-CRUNCH-TRAN
-                  WHEN 'TOTALS'
-                      PERFORM 300-PROCESS-TOTALS-TRAN
-                  WHEN 'ABEND '
-                      PERFORM 400-PROCESS-ABEND-TRAN
-                  WHEN OTHER
-                      MOVE 'INVALID TRAN CODE:' TO ERR-MSG-DATA1
-                      MOVE TRAN-CODE TO ERR-MSG-DATA2
-                      PERFORM 820-REPORT-BAD-TRAN
-                      ADD +1 TO NUM-TRANSACTIONS
-               END-EVALUATE
+             IF TRAN-COMMENT = '*'
+               ADD +1 TO NUM-COMMENT-RECS
+             ELSE
+               IF WS-SKIPPING-ACTIVE
+                 PERFORM 110-SKIP-RESTART-TRAN
+               ELSE
+                 WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1
+                 MOVE TRAN-RECORD TO RPT-TRAN-RECORD
+                 WRITE REPORT-RECORD FROM RPT-TRAN-DETAIL
+                 MOVE 'Y' TO WS-TRAN-OK
+                 EVALUATE TRAN-CODE
+                    WHEN 'PRINT '
+                        PERFORM 200-PROCESS-PRINT-TRAN
+                    WHEN 'SELECT'
+                        PERFORM 220-PROCESS-SELECT-TRAN
+                    WHEN 'EXPORT'
+                        PERFORM 260-PROCESS-EXPORT-TRAN
+                    WHEN 'COPY  '
+                        PERFORM 290-PROCESS-COPY-TRAN
+                    WHEN 'CRUNCH'
+                        PERFORM 250-PROCESS-CRUNCH-TRAN
+                    WHEN 'TOTALS'
+                        PERFORM 300-PROCESS-TOTALS-TRAN
+                    WHEN 'VERIFY'
+                        PERFORM 350-PROCESS-VERIFY-TRAN
+                    WHEN 'MAINT '
+                        PERFORM 370-PROCESS-MAINT-TRAN
+                    WHEN 'ABEND '
+                        PERFORM 400-PROCESS-ABEND-TRAN
+                    WHEN OTHER
+                        MOVE 'INVALID TRAN CODE:' TO ERR-MSG-DATA1
+                        MOVE TRAN-CODE TO ERR-MSG-DATA2
+                        PERFORM 820-REPORT-BAD-TRAN
+                        ADD +1 TO NUM-TRANSACTIONS
+                 END-EVALUATE
+                 PERFORM 575-WRITE-AUDIT-RECORD
+                 PERFORM 560-CHECK-WRITE-CHECKPOINT
+               END-IF
              END-IF
            END-IF .
 
+       110-SKIP-RESTART-TRAN.
+           ADD +1 TO NUM-TRANSACTIONS.
+           IF NUM-TRANSACTIONS >= WS-RESTART-COUNT
+               MOVE 'NO ' TO WS-SKIPPING-SW
+               DISPLAY 'RESTART SKIP COMPLETE - RESUMING AFTER '
+                       'TRANSACTION: ' NUM-TRANSACTIONS
+           END-IF.
+
+       560-CHECK-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(NUM-TRANSACTIONS, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM 565-WRITE-CHECKPOINT
+           END-IF.
+
+       565-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE NUM-TRANSACTIONS TO CKPT-TRAN-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'CHECKPOINT WRITTEN AT TRANSACTION: '
+                   NUM-TRANSACTIONS.
+
        200-PROCESS-PRINT-TRAN.
            ADD +1 TO NUM-PRINT-REQUESTS.
            ADD +1 TO NUM-TRANSACTIONS.
+           MOVE ZERO TO WS-EXCEPTION-COUNT.
            WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
            WRITE REPORT-RECORD FROM RPT-HEADER2.
            WRITE REPORT-RECORD FROM RPT-HEADER3.
@@ -341,6 +536,7 @@
            IF WS-TRAN-OK = 'Y'
                    ADD +1 TO NUM-PRINT-COMPLETED.
            PERFORM 915-CLOSE-CUST-FILE.
+           PERFORM 217-PRINT-EXCEPTIONS.
 
        210-PROCESS-CUSTFILE-RECORD.
            PERFORM 730-READ-CUSTOMER-FILE.
@@ -351,6 +547,7 @@
                CALL 'SAM2V' USING CUST-REC,
                        CUSTOMER-BALANCE-STATS,
                        WS-CRUNCH-CPU
+               PERFORM 215-CHECK-CUST-EXCEPTION
                MOVE CUST-ID           TO RPT-CUST-ID
                MOVE CUST-NAME         TO RPT-CUST-NAME
                MOVE CUST-OCCUPATION   TO RPT-CUST-OCCUPATION
@@ -363,11 +560,212 @@
              IF CUST-RECORD-TYPE = 'P'
                ADD +1 TO NUM-PRODUCT-RECS
       *        SUBROUTINE SAM3 WILL COLLECT PRODUCT STATISTICS
-               CALL 'SAM3' USING CUST-REC,
+               CALL 'SAMOS3' USING CUST-REC,
+                       PRODUCT-STATS
+             END-IF
+           END-IF .
+
+       215-CHECK-CUST-EXCEPTION.
+           IF CUST-ACCT-BALANCE < WS-BALANCE-MIN-REASONABLE
+               PERFORM 216-ADD-EXCEPTION-ROW
+               MOVE 'ACCT BALANCE OUT OF RANGE' TO
+                   EXC-REASON (EXC-INDEX)
+           END-IF.
+           IF CUST-ORDERS-YTD < 0
+               OR CUST-ORDERS-YTD > WS-ORDERS-MAX-REASONABLE
+               PERFORM 216-ADD-EXCEPTION-ROW
+               MOVE 'ORDERS-YTD OUT OF RANGE' TO
+                   EXC-REASON (EXC-INDEX)
+           END-IF.
+
+       216-ADD-EXCEPTION-ROW.
+           IF WS-EXCEPTION-COUNT < 50
+               ADD +1 TO WS-EXCEPTION-COUNT
+               SET EXC-INDEX TO WS-EXCEPTION-COUNT
+               MOVE CUST-ID           TO EXC-CUST-ID (EXC-INDEX)
+               MOVE CUST-ACCT-BALANCE TO EXC-BALANCE (EXC-INDEX)
+               MOVE CUST-ORDERS-YTD   TO EXC-ORDERS  (EXC-INDEX)
+           END-IF.
+
+       217-PRINT-EXCEPTIONS.
+           IF WS-EXCEPTION-COUNT > 0
+               WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1
+               WRITE REPORT-RECORD FROM RPT-EXCEPTION-HDR1
+               WRITE REPORT-RECORD FROM RPT-EXCEPTION-HDR2
+               PERFORM VARYING EXC-INDEX FROM 1 BY 1
+                       UNTIL EXC-INDEX > WS-EXCEPTION-COUNT
+                   MOVE SPACES TO RPT-EXCEPTION-DETAIL
+                   MOVE EXC-CUST-ID (EXC-INDEX) TO RPT-EXC-CUST-ID
+                   MOVE EXC-REASON  (EXC-INDEX) TO RPT-EXC-REASON
+                   MOVE EXC-BALANCE (EXC-INDEX) TO RPT-EXC-BALANCE
+                   MOVE EXC-ORDERS  (EXC-INDEX) TO RPT-EXC-ORDERS
+                   WRITE REPORT-RECORD FROM RPT-EXCEPTION-DETAIL
+               END-PERFORM
+           END-IF.
+
+       220-PROCESS-SELECT-TRAN.
+           ADD +1 TO NUM-SELECT-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           MOVE ZERO TO WS-EXCEPTION-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-HEADER2.
+           WRITE REPORT-RECORD FROM RPT-HEADER3.
+           PERFORM 910-OPEN-CUST-FILE.
+           PERFORM 230-PROCESS-SELECT-CUSTFILE-RECORD
+               WITH TEST BEFORE
+               UNTIL WS-CUST-FILE-EOF = 'Y'.
+           IF WS-TRAN-OK = 'Y'
+                   ADD +1 TO NUM-SELECT-COMPLETED.
+           PERFORM 915-CLOSE-CUST-FILE.
+           PERFORM 217-PRINT-EXCEPTIONS.
+
+       230-PROCESS-SELECT-CUSTFILE-RECORD.
+           PERFORM 730-READ-CUSTOMER-FILE.
+           IF WS-CUST-FILE-EOF NOT = 'Y'
+             IF CUST-RECORD-TYPE = 'C'
+               ADD +1 TO NUM-CUSTOMER-RECS
+      *        SUBROUTINE SAM2 WILL COLLECT CUSTOMER STATISTICS
+               CALL 'SAM2V' USING CUST-REC,
+                       CUSTOMER-BALANCE-STATS,
+                       WS-CRUNCH-CPU
+               PERFORM 215-CHECK-CUST-EXCEPTION
+               PERFORM 240-CHECK-SELECT-FILTER
+               IF CUSTOMER-MATCHES-FILTER
+                 MOVE CUST-ID           TO RPT-CUST-ID
+                 MOVE CUST-NAME         TO RPT-CUST-NAME
+                 MOVE CUST-OCCUPATION   TO RPT-CUST-OCCUPATION
+                 MOVE CUST-ACCT-BALANCE TO RPT-CUST-ACCT-BALANCE
+                 MOVE CUST-ORDERS-YTD   TO RPT-CUST-ORDERS-YTD
+                 WRITE REPORT-RECORD FROM RPT-DETAIL AFTER 1
+                 ADD +1 TO NUM-DETAIL-LINES
+               END-IF
+               PERFORM 500-CRUNCH-CONTROL
+             END-IF
+             IF CUST-RECORD-TYPE = 'P'
+               ADD +1 TO NUM-PRODUCT-RECS
+      *        SUBROUTINE SAM3 WILL COLLECT PRODUCT STATISTICS
+               CALL 'SAMOS3' USING CUST-REC,
                        PRODUCT-STATS
              END-IF
            END-IF .
 
+       240-CHECK-SELECT-FILTER.
+           MOVE 'NO ' TO WS-SELECT-MATCH-SW.
+           EVALUATE TRAN-FIELD-NAME
+              WHEN 'BALANCE   '
+                  IF CUST-ACCT-BALANCE >= TRAN-UPDATE-NUM
+                      MOVE 'YES' TO WS-SELECT-MATCH-SW
+                  END-IF
+              WHEN 'OCCUPATION'
+                  IF CUST-OCCUPATION = TRAN-UPDATE-DATA (1:30)
+                      MOVE 'YES' TO WS-SELECT-MATCH-SW
+                  END-IF
+              WHEN OTHER
+                  MOVE 'YES' TO WS-SELECT-MATCH-SW
+           END-EVALUATE.
+
+       260-PROCESS-EXPORT-TRAN.
+           ADD +1 TO NUM-EXPORT-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           PERFORM 910-OPEN-CUST-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+           IF WS-EXPORTFILE-STATUS = '00'
+               PERFORM 270-PROCESS-EXPORT-CUSTFILE-RECORD
+                   WITH TEST BEFORE
+                   UNTIL WS-CUST-FILE-EOF = 'Y'
+               CLOSE EXPORT-FILE
+               IF WS-TRAN-OK = 'Y'
+                   ADD +1 TO NUM-EXPORT-COMPLETED
+               END-IF
+           ELSE
+               MOVE 'ERROR OPENING EXPORT FILE. RC:' TO ERR-MSG-DATA1
+               MOVE WS-EXPORTFILE-STATUS TO ERR-MSG-DATA2
+               PERFORM 820-REPORT-BAD-TRAN
+           END-IF.
+           PERFORM 915-CLOSE-CUST-FILE.
+
+       270-PROCESS-EXPORT-CUSTFILE-RECORD.
+           PERFORM 730-READ-CUSTOMER-FILE.
+           IF WS-CUST-FILE-EOF NOT = 'Y'
+             IF CUST-RECORD-TYPE = 'C'
+               ADD +1 TO NUM-CUSTOMER-RECS
+      *        SUBROUTINE SAM2 WILL COLLECT CUSTOMER STATISTICS
+               CALL 'SAM2V' USING CUST-REC,
+                       CUSTOMER-BALANCE-STATS,
+                       WS-CRUNCH-CPU
+               PERFORM 215-CHECK-CUST-EXCEPTION
+               PERFORM 280-CHECK-EXPORT-FILTER
+               IF CUSTOMER-MATCHES-EXPORT
+                 MOVE SPACES               TO EXPORT-REC-LAYOUT
+                 MOVE CUST-ID               TO EXP-CUST-ID
+                 MOVE CUST-NAME             TO EXP-CUST-NAME
+                 MOVE CUST-OCCUPATION       TO EXP-CUST-OCCUPATION
+                 MOVE CUST-ACCT-BALANCE     TO EXP-CUST-ACCT-BALANCE
+                 MOVE CUST-ORDERS-YTD       TO EXP-CUST-ORDERS-YTD
+                 WRITE EXPORT-RECORD FROM EXPORT-REC-LAYOUT
+                 ADD +1 TO NUM-EXPORT-RECS-WRITTEN
+               END-IF
+               PERFORM 500-CRUNCH-CONTROL
+             END-IF
+             IF CUST-RECORD-TYPE = 'P'
+               ADD +1 TO NUM-PRODUCT-RECS
+      *        SUBROUTINE SAM3 WILL COLLECT PRODUCT STATISTICS
+               CALL 'SAMOS3' USING CUST-REC,
+                       PRODUCT-STATS
+             END-IF
+           END-IF .
+
+       280-CHECK-EXPORT-FILTER.
+           MOVE 'NO ' TO WS-EXPORT-MATCH-SW.
+           EVALUATE TRAN-FIELD-NAME
+              WHEN 'ID-RANGE  '
+                  IF CUST-ID >= TRAN-KEY (1:5)
+                     AND CUST-ID <= TRAN-UPDATE-DATA (1:5)
+                      MOVE 'YES' TO WS-EXPORT-MATCH-SW
+                  END-IF
+              WHEN 'OCCUPATION'
+                  IF CUST-OCCUPATION = TRAN-UPDATE-DATA (1:30)
+                      MOVE 'YES' TO WS-EXPORT-MATCH-SW
+                  END-IF
+              WHEN OTHER
+                  MOVE 'YES' TO WS-EXPORT-MATCH-SW
+           END-EVALUATE.
+
+       290-PROCESS-COPY-TRAN.
+           ADD +1 TO NUM-COPY-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           PERFORM 910-OPEN-CUST-FILE.
+           OPEN OUTPUT CUSTOMER-FILE2.
+           EVALUATE WS-CST2FILE-STATUS
+              WHEN '00'
+                  PERFORM 292-COPY-CUSTFILE-RECORD
+                      WITH TEST BEFORE
+                      UNTIL WS-CUST-FILE-EOF = 'Y'
+                  CLOSE CUSTOMER-FILE2
+                  IF WS-TRAN-OK = 'Y'
+                      ADD +1 TO NUM-COPY-COMPLETED
+                  END-IF
+              WHEN OTHER
+                  MOVE 'ERROR OPENING CUST2 FILE FOR COPY. RC:' TO
+                      ERR-MSG-DATA1
+                  MOVE WS-CST2FILE-STATUS TO ERR-MSG-DATA2
+                  PERFORM 820-REPORT-BAD-TRAN
+           END-EVALUATE.
+           PERFORM 915-CLOSE-CUST-FILE.
+
+       292-COPY-CUSTFILE-RECORD.
+           PERFORM 730-READ-CUSTOMER-FILE.
+           IF WS-CUST-FILE-EOF NOT = 'Y'
+               MOVE CUST-REC TO CUST2-REC
+               WRITE CUST2-REC
+               IF WS-CST2FILE-STATUS NOT = '00'
+                   DISPLAY 'I/O ERROR ON CUST2 VSAM WRITE DURING '
+                           'COPY.  RC: ' WS-CST2FILE-STATUS
+               ELSE
+                   ADD +1 TO NUM-COPY-RECS-WRITTEN
+               END-IF
+           END-IF.
+
        250-PROCESS-CRUNCH-TRAN.
            ADD +1 TO NUM-CRUNCH-REQUESTS.
            ADD +1 TO NUM-TRANSACTIONS.
@@ -422,6 +820,24 @@
                    TO ERR-MSG-DATA2
                PERFORM 820-REPORT-BAD-TRAN
            END-IF .
+      *
+           IF NUM-PRODUCT-RECS > 0
+               MOVE SPACES            TO RPT-TOTALS-DETAIL
+               MOVE 'Product Calls: ' TO RPT-TOTALS-TYPE
+               MOVE '     Count:'     TO RPT-TOTALS-ITEM1
+               MOVE SERV-CALLS-COUNT  TO RPT-TOTALS-VALUE1
+               MOVE '       Max:'     TO RPT-TOTALS-ITEM2
+               MOVE SERV-CALLS-MAX    TO RPT-TOTALS-VALUE2
+               MOVE '   Average:'     TO RPT-TOTALS-ITEM3
+               MOVE SERV-CALLS-AVG    TO RPT-TOTALS-VALUE3D
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+      *
+               MOVE SPACES            TO RPT-TOTALS-DETAIL
+               MOVE 'Prod Records:  ' TO RPT-TOTALS-TYPE
+               MOVE '      Read:'     TO RPT-TOTALS-ITEM1
+               MOVE NUM-PRODUCT-RECS  TO RPT-TOTALS-VALUE1
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+           END-IF .
       *
            MOVE SPACES            TO RPT-TOTALS-DETAIL.
            MOVE 'Transactions:  ' TO RPT-TOTALS-TYPE.
@@ -434,6 +850,144 @@
            MOVE NUM-TRAN-ERRORS   TO RPT-TOTALS-VALUE3.
            WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL.
 
+       350-PROCESS-VERIFY-TRAN.
+           ADD +1 TO NUM-VERIFY-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           MOVE 0 TO NUM-CST2-RECS-FOUND.
+           IF TRAN-UPDATE-DATA NOT = SPACES
+                   AND TRAN-UPDATE-NUM IS NUMERIC
+               MOVE TRAN-UPDATE-NUM TO WS-VERIFY-EXPECTED-COUNT
+           ELSE
+               MOVE 0 TO WS-VERIFY-EXPECTED-COUNT
+           END-IF.
+           PERFORM 355-OPEN-CUST2-FOR-VERIFY.
+           IF WS-CUST2-FILE-OPEN = 'Y'
+               PERFORM 360-READ-CUST2-FOR-VERIFY
+                   WITH TEST BEFORE
+                   UNTIL WS-CST2-VERIFY-EOF = 'Y'
+               PERFORM 365-CLOSE-CUST2-AFTER-VERIFY
+               WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1
+               MOVE SPACES               TO RPT-TOTALS-DETAIL
+               MOVE 'Verify CST2:   '    TO RPT-TOTALS-TYPE
+               MOVE '   Expected:'       TO RPT-TOTALS-ITEM1
+               MOVE WS-VERIFY-EXPECTED-COUNT TO RPT-TOTALS-VALUE1
+               MOVE '     Actual:'       TO RPT-TOTALS-ITEM2
+               MOVE NUM-CST2-RECS-FOUND  TO RPT-TOTALS-VALUE2
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+               IF NUM-CST2-RECS-FOUND = WS-VERIFY-EXPECTED-COUNT
+                   ADD +1 TO NUM-VERIFY-COMPLETED
+               ELSE
+                   MOVE 'CUST2 FILE NOT CLEAN AFTER CRUNCH:'
+                       TO ERR-MSG-DATA1
+                   MOVE 'RECORD COUNT MISMATCH - SEE VERIFY DETAIL'
+                       TO ERR-MSG-DATA2
+                   PERFORM 820-REPORT-BAD-TRAN
+               END-IF
+           END-IF.
+
+       355-OPEN-CUST2-FOR-VERIFY.
+           MOVE 'N' TO WS-CUST2-FILE-OPEN.
+           MOVE 'N' TO WS-CST2-VERIFY-EOF.
+           OPEN INPUT CUSTOMER-FILE2.
+           EVALUATE WS-CST2FILE-STATUS
+              WHEN '00'
+                  MOVE 'Y' TO WS-CUST2-FILE-OPEN
+              WHEN OTHER
+                  MOVE 'ERROR OPENING CUST2 FOR VERIFY. RC:'
+                      TO ERR-MSG-DATA1
+                  MOVE WS-CST2FILE-STATUS TO ERR-MSG-DATA2
+                  PERFORM 820-REPORT-BAD-TRAN
+           END-EVALUATE.
+
+       360-READ-CUST2-FOR-VERIFY.
+           READ CUSTOMER-FILE2 NEXT RECORD
+               AT END MOVE 'Y' TO WS-CST2-VERIFY-EOF.
+           EVALUATE WS-CST2FILE-STATUS
+              WHEN '00'
+                  ADD +1 TO NUM-CST2-RECS-FOUND
+              WHEN '10'
+                  MOVE 'Y' TO WS-CST2-VERIFY-EOF
+              WHEN OTHER
+                  MOVE 'Y' TO WS-CST2-VERIFY-EOF
+                  MOVE 'ERROR READING CUST2 DURING VERIFY. RC:'
+                      TO ERR-MSG-DATA1
+                  MOVE WS-CST2FILE-STATUS TO ERR-MSG-DATA2
+                  PERFORM 820-REPORT-BAD-TRAN
+           END-EVALUATE.
+
+       365-CLOSE-CUST2-AFTER-VERIFY.
+           CLOSE CUSTOMER-FILE2.
+           MOVE 'N' TO WS-CUST2-FILE-OPEN.
+
+       370-PROCESS-MAINT-TRAN.
+           ADD +1 TO NUM-MAINT-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           MOVE 'NO ' TO WS-MAINT-FOUND-SW.
+           PERFORM 375-OPEN-CUST-FILE-FOR-MAINT.
+           IF WS-CUSTFILE-STATUS = '00'
+               PERFORM 380-FIND-CUST-FOR-MAINT
+                   WITH TEST BEFORE
+                   UNTIL WS-CUST-FILE-EOF = 'Y'
+                       OR MAINT-RECORD-FOUND
+               IF MAINT-RECORD-FOUND
+                   PERFORM 385-UPDATE-MAINT-FIELD
+                   REWRITE CUST-REC
+                   IF WS-CUSTFILE-STATUS = '00'
+                       ADD +1 TO NUM-MAINT-COMPLETED
+                   ELSE
+                       MOVE 'ERROR REWRITING CUSTOMER RECORD. RC:'
+                           TO ERR-MSG-DATA1
+                       MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+                       PERFORM 820-REPORT-BAD-TRAN
+                   END-IF
+               ELSE
+                   MOVE 'CUSTOMER RECORD NOT FOUND FOR MAINT KEY:'
+                       TO ERR-MSG-DATA1
+                   MOVE TRAN-KEY TO ERR-MSG-DATA2
+                   PERFORM 820-REPORT-BAD-TRAN
+               END-IF
+               PERFORM 915-CLOSE-CUST-FILE
+           ELSE
+               MOVE 'ERROR OPENING CUSTOMER FILE FOR MAINT. RC:'
+                   TO ERR-MSG-DATA1
+               MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+               PERFORM 820-REPORT-BAD-TRAN
+           END-IF.
+
+       375-OPEN-CUST-FILE-FOR-MAINT.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CUSTOMER FILE I-O FOR MAINT. RC:'
+                       WS-CUSTFILE-STATUS
+           ELSE
+               MOVE 'N' TO WS-CUST-FILE-EOF
+           END-IF.
+
+       380-FIND-CUST-FOR-MAINT.
+           PERFORM 730-READ-CUSTOMER-FILE.
+           IF WS-CUST-FILE-EOF NOT = 'Y'
+               IF CUST-KEY = TRAN-KEY (1:6)
+                   SET MAINT-RECORD-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+       385-UPDATE-MAINT-FIELD.
+           EVALUATE TRAN-FIELD-NAME
+              WHEN 'NAME      '
+                  MOVE TRAN-UPDATE-DATA (1:17) TO CUST-NAME
+              WHEN 'OCCUPATION'
+                  MOVE TRAN-UPDATE-DATA (1:30) TO CUST-OCCUPATION
+              WHEN 'BALANCE   '
+                  MOVE TRAN-UPDATE-NUM TO CUST-ACCT-BALANCE
+              WHEN 'ORDERS-YTD'
+                  MOVE TRAN-UPDATE-NUM TO CUST-ORDERS-YTD
+              WHEN OTHER
+                  MOVE 'UNRECOGNIZED MAINT FIELD NAME:'
+                      TO ERR-MSG-DATA1
+                  MOVE TRAN-FIELD-NAME TO ERR-MSG-DATA2
+                  PERFORM 820-REPORT-BAD-TRAN
+           END-EVALUATE.
+
        400-PROCESS-ABEND-TRAN.
            ADD +1 TO NUM-ABEND-REQUESTS .
            ADD +1 TO NUM-TRANSACTIONS.
@@ -569,6 +1123,41 @@
            WRITE REPORT-RECORD FROM ERR-MSG-BAD-TRAN.
            WRITE REPORT-RECORD FROM RPT-SPACES.
 
+       895-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPTFILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE +0 TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE CKPT-TRAN-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE +0 TO WS-RESTART-COUNT
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+               MOVE 'YES' TO WS-SKIPPING-SW
+               DISPLAY 'RESTARTING - SKIPPING FORWARD TO TRANSACTION: '
+                       WS-RESTART-COUNT
+           END-IF.
+
+       570-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       575-WRITE-AUDIT-RECORD.
+           MOVE CURRENT-DATE      TO AUD-DATE.
+           MOVE CURRENT-TIME      TO AUD-TIME.
+           MOVE TRAN-CODE         TO AUD-TRAN-CODE.
+           MOVE TRAN-RECORD       TO AUD-TRAN-DETAIL.
+           IF WS-TRAN-OK = 'Y'
+               SET AUD-OUTCOME-OK  TO TRUE
+           ELSE
+               SET AUD-OUTCOME-ERR TO TRUE
+           END-IF.
+           WRITE AUDIT-RECORD.
+
        900-OPEN-TRAN-AND-RPT-FILES.
            OPEN INPUT    TRANSACTION-FILE
                 OUTPUT   REPORT-FILE .
@@ -584,10 +1173,34 @@
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-FILE-EOF
            END-IF .
+      *    AUDIT FILE IS A PERMANENT/DURABLE LOG - EXTEND APPENDS TO
+      *    WHATEVER IS ALREADY THERE FROM PRIOR RUNS (JCL SUPPLIES
+      *    DISP=MOD SO THE DATASET ITSELF SURVIVES ACROSS RUNS).
+           OPEN EXTEND   AUDIT-FILE .
+           IF WS-AUDITFILE-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING AUDIT FILE. RC:' WS-AUDITFILE-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-FILE-EOF
+           END-IF .
 
        905-CLOSE-TRAN-AND-RPT-FILES.
            CLOSE TRANSACTION-FILE .
            CLOSE REPORT-FILE .
+           CLOSE AUDIT-FILE .
+
+       906-WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CTLTOTS-FILE.
+           MOVE 'SAM1V   '                  TO CTL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CTL-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO CTL-RUN-TIME.
+           MOVE NUM-TRANFILE-RECS           TO CTL-RECORDS-READ.
+           COMPUTE CTL-RECORDS-WRITTEN =
+               NUM-TRANSACTIONS - NUM-TRAN-ERRORS + NUM-COMMENT-RECS.
+           MOVE NUM-TRAN-ERRORS             TO CTL-RECORDS-ERROR.
+           MOVE RETURN-CODE                 TO CTL-RETURN-CODE.
+           WRITE CTL-TOTALS-RECORD.
+           CLOSE CTLTOTS-FILE.
 
        910-OPEN-CUST-FILE.
            OPEN INPUT    CUSTOMER-FILE .
@@ -597,6 +1210,8 @@
              DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-FILE-EOF
+           ELSE
+             MOVE 'N' TO WS-CUST-FILE-EOF
            END-IF .
 
        915-CLOSE-CUST-FILE.
