@@ -34,6 +34,12 @@
            05  WS-WORK-NUM-3        PIC S9(7)     COMP-3  VALUE +0.
            05  WS-WORK-NUM-4        PIC S9(7)     COMP-3  VALUE +0.
            05  WS-WORK-NUM-5        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-HIGH-SERVICE-THRESHOLD  PIC S9(4) COMP VALUE +10.
+           05  WS-TODAY-YYYYMMDD    PIC 9(8)      VALUE ZERO.
+           05  WS-PURCHASE-YYYYMMDD PIC 9(8)      VALUE ZERO.
+           05  WS-SERVICE-YYYYMMDD  PIC 9(8)      VALUE ZERO.
+           05  WS-DAYS-SINCE-PURCHASE  PIC S9(9)  VALUE ZERO.
+           05  WS-DAYS-SINCE-SERVICE   PIC S9(9)  VALUE ZERO.
 
       *****************************************************************
        LINKAGE SECTION.
@@ -62,6 +68,22 @@
            05  SERV-CALLS-MAX        PIC S9(7)    COMP-3.
            05  SERV-CALLS-RANGE      PIC S9(7)    COMP-3.
            05  SERV-CALLS-AVG        PIC S9(7)V99 COMP-3.
+      *    *** SERVICE-CALL DISTRIBUTION HISTOGRAM ***
+           05  CALLS-BAND-0          PIC S9(7)    COMP-3.
+           05  CALLS-BAND-1-2        PIC S9(7)    COMP-3.
+           05  CALLS-BAND-3-5        PIC S9(7)    COMP-3.
+           05  CALLS-BAND-6-PLUS     PIC S9(7)    COMP-3.
+      *    *** HIGH-SERVICE-CALL PRODUCT IDENTIFICATION ***
+           05  MAX-SERVICE-PRODUCT-KEY  PIC X(13).
+           05  HIGH-SERVICE-COUNT    PIC S9(4)    COMP.
+           05  HIGH-SERVICE-TABLE OCCURS 20 TIMES INDEXED BY HSP-INDEX.
+               10  HSP-PRODUCT-KEY       PIC X(13).
+               10  HSP-SERVICE-CALLS     PIC S9(4) COMP.
+      *    *** AGE-OF-EQUIPMENT / SERVICE-RECENCY AVERAGES ***
+           05  DAYS-SINCE-PURCHASE-TOTAL  PIC S9(9)    COMP-3.
+           05  DAYS-SINCE-PURCHASE-AVG    PIC S9(7)V99 COMP-3.
+           05  DAYS-SINCE-SERVICE-TOTAL   PIC S9(9)    COMP-3.
+           05  DAYS-SINCE-SERVICE-AVG     PIC S9(7)V99 COMP-3.
 
       *****************************************************************
        PROCEDURE DIVISION USING PRODUCT-RECORD, PRODUCT-STATS.
@@ -97,6 +119,76 @@
               MOVE SERVICE-CALLS TO SERV-CALLS-MAX.
       *    *** CALCULATE RANGE ***
            COMPUTE SERV-CALLS-RANGE = SERV-CALLS-MAX - SERV-CALLS-MIN.
+           PERFORM 200-CALC-SERVICE-HISTOGRAM.
+           PERFORM 300-CHECK-HIGH-SERVICE-PRODUCT.
+           PERFORM 400-CALC-DATE-STATISTICS.
+
+       200-CALC-SERVICE-HISTOGRAM.
+           EVALUATE TRUE
+              WHEN SERVICE-CALLS = 0
+                  ADD +1 TO CALLS-BAND-0
+              WHEN SERVICE-CALLS <= 2
+                  ADD +1 TO CALLS-BAND-1-2
+              WHEN SERVICE-CALLS <= 5
+                  ADD +1 TO CALLS-BAND-3-5
+              WHEN OTHER
+                  ADD +1 TO CALLS-BAND-6-PLUS
+           END-EVALUATE.
+
+       300-CHECK-HIGH-SERVICE-PRODUCT.
+           IF SERVICE-CALLS = SERV-CALLS-MAX
+               MOVE PRODUCT-KEY TO MAX-SERVICE-PRODUCT-KEY
+           END-IF.
+           IF SERVICE-CALLS > WS-HIGH-SERVICE-THRESHOLD
+              AND HIGH-SERVICE-COUNT < 20
+               ADD +1 TO HIGH-SERVICE-COUNT
+               SET HSP-INDEX TO HIGH-SERVICE-COUNT
+               MOVE PRODUCT-KEY   TO HSP-PRODUCT-KEY (HSP-INDEX)
+               MOVE SERVICE-CALLS TO HSP-SERVICE-CALLS (HSP-INDEX)
+           END-IF.
+
+      *    *** DATE-PURCHASED AND LAST-SERVICE-CALL ARE ASSUMED TO BE
+      *    *** IN 'YYYY-MM-DD' FORMAT - RECORDS NOT IN THAT FORMAT ARE
+      *    *** EXCLUDED FROM THE DAYS-SINCE AVERAGES ***
+       400-CALC-DATE-STATISTICS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-YYYYMMDD.
+           PERFORM 410-PARSE-PURCHASE-DATE.
+           PERFORM 420-PARSE-SERVICE-DATE.
+           IF WS-PURCHASE-YYYYMMDD NOT = ZERO
+               COMPUTE WS-DAYS-SINCE-PURCHASE =
+                   FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD) -
+                   FUNCTION INTEGER-OF-DATE (WS-PURCHASE-YYYYMMDD)
+               ADD WS-DAYS-SINCE-PURCHASE TO DAYS-SINCE-PURCHASE-TOTAL
+               COMPUTE DAYS-SINCE-PURCHASE-AVG =
+                   DAYS-SINCE-PURCHASE-TOTAL / SERV-CALLS-COUNT
+           END-IF.
+           IF WS-SERVICE-YYYYMMDD NOT = ZERO
+               COMPUTE WS-DAYS-SINCE-SERVICE =
+                   FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD) -
+                   FUNCTION INTEGER-OF-DATE (WS-SERVICE-YYYYMMDD)
+               ADD WS-DAYS-SINCE-SERVICE TO DAYS-SINCE-SERVICE-TOTAL
+               COMPUTE DAYS-SINCE-SERVICE-AVG =
+                   DAYS-SINCE-SERVICE-TOTAL / SERV-CALLS-COUNT
+           END-IF.
+
+       410-PARSE-PURCHASE-DATE.
+           MOVE ZERO TO WS-PURCHASE-YYYYMMDD.
+           IF DATE-PURCHASED (5:1) = '-' AND DATE-PURCHASED (8:1) = '-'
+               COMPUTE WS-PURCHASE-YYYYMMDD =
+                   FUNCTION NUMVAL (DATE-PURCHASED (1:4)) * 10000 +
+                   FUNCTION NUMVAL (DATE-PURCHASED (6:2)) * 100 +
+                   FUNCTION NUMVAL (DATE-PURCHASED (9:2))
+           END-IF.
+
+       420-PARSE-SERVICE-DATE.
+           MOVE ZERO TO WS-SERVICE-YYYYMMDD.
+           IF LAST-SERVICE-CALL (5:1) = '-'
+              AND LAST-SERVICE-CALL (8:1) = '-'
+               COMPUTE WS-SERVICE-YYYYMMDD =
+                   FUNCTION NUMVAL (LAST-SERVICE-CALL (1:4)) * 10000 +
+                   FUNCTION NUMVAL (LAST-SERVICE-CALL (6:2)) * 100 +
+                   FUNCTION NUMVAL (LAST-SERVICE-CALL (9:2))
+           END-IF.
 
        500-INIT-STATISTICS.
            MOVE 'ZEROING STATS VARIABLES' TO WS-PROGRAM-STATUS.
@@ -106,5 +198,15 @@
            MOVE 0  TO SERV-CALLS-MAX.
            MOVE 0  TO SERV-CALLS-RANGE.
            MOVE 0  TO SERV-CALLS-AVG.
+           MOVE 0  TO CALLS-BAND-0.
+           MOVE 0  TO CALLS-BAND-1-2.
+           MOVE 0  TO CALLS-BAND-3-5.
+           MOVE 0  TO CALLS-BAND-6-PLUS.
+           MOVE SPACES TO MAX-SERVICE-PRODUCT-KEY.
+           MOVE 0  TO HIGH-SERVICE-COUNT.
+           MOVE 0  TO DAYS-SINCE-PURCHASE-TOTAL.
+           MOVE 0  TO DAYS-SINCE-PURCHASE-AVG.
+           MOVE 0  TO DAYS-SINCE-SERVICE-TOTAL.
+           MOVE 0  TO DAYS-SINCE-SERVICE-AVG.
 
       *  END OF PROGRAM SAMOS3
\ No newline at end of file
