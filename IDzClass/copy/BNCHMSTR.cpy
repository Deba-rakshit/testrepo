@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  PATIENT MASTER RECORD (PATMSTR - VSAM, KEYED BY PATIENT ID)
+      *****************************************************************
+       01  PATIENT-MASTER-REC.
+           05  PM-PATIENT-ID                PIC 9(6).
+           05  DATE-ADMIT                   PIC X(8).
+           05  DATE-DISCHARGE               PIC X(8).
+           05  DIAGNOSTIC-CODE-PRIMARY      PIC X(5).
+           05  DIAGNOSTIC-CODE-SECONDARY    PIC X(5).
+           05  DIAGNOSTIC-CODE-TERTIARY     PIC X(5).
+           05  ATTENDING-PHYSICIAN          PIC X(8).
+           05  PRIMARY-CARE-PHYSICIAN-ID    PIC X(8).
+           05  BED-IDENTITY-PRIMARY         PIC 9(4).
+           05  DISCHARGE-FLAG               PIC X(1) VALUE "N".
+               88  PATIENT-DISCHARGED         VALUE "Y".
+           05  COPAY                        PIC 9V999.
+           05  REMAINING-DEDUCTIBLE         PIC 9(5)V99.
+           05  PATIENT-TOT-AMT              PIC S9(7)V99.
+           05  DAILY-LAB-CHARGES-SUMMARY OCCURS 20 TIMES.
+               10  LAB-CHARGE-DATE          PIC X(8).
+               10  LAB-CHARGE-AMT           PIC 9(5)V99.
+           05  EQUIPMENT-CHARGES-SUMMARY OCCURS 20 TIMES.
+               10  EQUIP-CHARGE-CATEGORY    PIC X(4).
+               10  EQUIP-CHARGE-AMT         PIC 9(5)V99.
+           05  FILLER                       PIC X(2366).
