@@ -0,0 +1,36 @@
+      *****************************************************************
+      *  SAM1V TRANSACTION RECORD - SEE THE HEADER COMMENTS IN SAM1V
+      *  FOR THE TRANSACTION CARD LAYOUTS THIS DESCRIBES.  TRAN-PARMS
+      *  FOLLOWS THE SAME LAYOUT AS THE TRAN-PARMS GROUP IN THE
+      *  TRANREC COPYBOOK SO THAT MAINTENANCE-STYLE TRANSACTIONS
+      *  (TRAN-KEY/TRAN-ACTION/TRAN-FIELD-NAME/TRAN-FIELD-SS/
+      *  TRAN-UPDATE-DATA) LINE UP THE SAME WAY IN BOTH PLACES.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-CODE              PIC X(6).
+           05  FILLER  REDEFINES TRAN-CODE.
+               10  TRAN-COMMENT       PIC X.
+               10  FILLER             PIC X(5).
+           05  FILLER                 PIC X.
+           05  TRAN-PARMS.
+               10  TRAN-KEY               PIC X(13).
+               10  FILLER                 PIC X.
+               10  TRAN-ACTION            PIC X(8).
+               10  FILLER                 PIC X.
+               10  TRAN-FIELD-NAME        PIC X(10).
+               10  FILLER                 PIC X.
+               10  TRAN-FIELD-SS          PIC 99.
+               10  FILLER                 PIC X.
+               10  TRAN-UPDATE-DATA       PIC X(36).
+               10  FILLER            REDEFINES TRAN-UPDATE-DATA.
+                   15  TRAN-UPDATE-NUM        PIC 9(7)V99.
+                   15  FILLER                 PIC X(27).
+           05  CRUNCH-PARMS   REDEFINES TRAN-PARMS.
+               10  CRUNCH-CPU-PARM        PIC 9(2).
+               10  CRUNCH-CPU-PARM-ALPHA  REDEFINES
+                                           CRUNCH-CPU-PARM PIC X(2).
+               10  FILLER                 PIC X.
+               10  CRUNCH-IO-PARM         PIC 9(2).
+               10  CRUNCH-IO-PARM-ALPHA   REDEFINES
+                                           CRUNCH-IO-PARM  PIC X(2).
+               10  FILLER                 PIC X(63).
