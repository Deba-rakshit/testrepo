@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SYSOUT MESSAGE LAYOUT WRITTEN WHEN SANDBOX HITS AN ABEND OR
+      *  DB2 ERROR CONDITION.
+      *****************************************************************
+       01  ABEND-REC.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE "*** ABEND ***  ".
+           05  PARA-NAME         PIC X(25).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  ABEND-REASON      PIC X(40).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE "EXPECTED: ".
+           05  EXPECTED-VAL      PIC X(10).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "ACTUAL: ".
+           05  ACTUAL-VAL        PIC X(10).
+           05  FILLER            PIC X(4)  VALUE SPACES.
