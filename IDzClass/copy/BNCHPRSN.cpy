@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PATIENT PERSONAL MASTER RECORD (PATPERSN - VSAM)
+      *****************************************************************
+       01  PATIENT-PERSONAL-MASTER-REC.
+           05  PP-PATIENT-ID            PIC 9(6).
+           05  LAST-NAME                PIC X(10).
+           05  FIRST-NAME               PIC X(10).
+           05  MIDINIT                  PIC X(1).
+           05  PATIENT-NAME             PIC X(21).
+           05  FAMILY-CONTACT-PRIMARY   PIC X(21).
+           05  RESPONSIBLE-PARTY        PIC X(21).
+           05  FILLER                   PIC X(710).
