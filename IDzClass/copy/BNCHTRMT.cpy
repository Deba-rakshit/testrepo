@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  WORKING-STORAGE LAYOUT FOR A SINGLE PATIENT TREATMENT, BUILT
+      *  UP BY SANDBOX BEFORE IT IS WRITTEN TO TRMTDATA/TRMTERR.
+      *****************************************************************
+       01  INPATIENT-TREATMENT-REC.
+           05  TRMT-PATIENT-ID          PIC 9(6).
+           05  TRMT-DATE                PIC X(8).
+           05  PROCEDURE-TYPE           PIC X(4).
+               88  MRI                    VALUE "MRI ".
+               88  CAT                    VALUE "CAT ".
+               88  CHEMO-THERAPY          VALUE "CHEM".
+               88  RADIATION-THERAPY      VALUE "RAD ".
+               88  SURGERY                VALUE "SURG".
+               88  LAB-TESTS              VALUE "LAB ".
+           05  MEDICATION-COST          PIC 9(5)V99.
+           05  PHARMACY-COST            PIC 9(3)V99.
+           05  ANCILLARY-CHARGE         PIC 9(3)V99.
+           05  ATTENDING-PHYSICIAN      PIC X(8).
+           05  FILLER                   PIC X(1058).
