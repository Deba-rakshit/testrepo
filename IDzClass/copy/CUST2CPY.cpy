@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  CUSTOMER / PRODUCT MASTER RECORD
+      *  CUST-RECORD-TYPE = 'C' - CUSTOMER DETAIL RECORD
+      *  CUST-RECORD-TYPE = 'P' - PRODUCT DETAIL RECORD (OWNED BY THE
+      *                           SAME CUST-ID AS THE CUSTOMER RECORD)
+      *  TAGGED COPYBOOK - REPLACE :TAG: WITH THE RECORD-LEVEL PREFIX
+      *  WANTED BY THE CALLING PROGRAM (CUST, CUST2, ETC).
+      *****************************************************************
+       01  :TAG:-REC.
+           05  :TAG:-KEY.
+               10  :TAG:-ID             PIC X(5).
+               10  :TAG:-RECORD-TYPE    PIC X.
+           05  :TAG:-CUST-DATA.
+               10  :TAG:-NAME            PIC X(17).
+               10  :TAG:-OCCUPATION      PIC X(30).
+               10  :TAG:-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+               10  :TAG:-ORDERS-YTD      PIC S9(7)    COMP-3.
+               10  FILLER                PIC X(20).
+           05  :TAG:-PROD-DATA REDEFINES :TAG:-CUST-DATA.
+               10  :TAG:-PRODUCT-ID          PIC X(7).
+               10  :TAG:-PRODUCT-NAME        PIC X(25).
+               10  :TAG:-DATE-PURCHASED      PIC X(10).
+               10  :TAG:-SERVICE-CALLS       PIC S9(4)  COMP.
+               10  :TAG:-LAST-SERVICE-CALL   PIC X(10).
+               10  FILLER                    PIC X(22).
