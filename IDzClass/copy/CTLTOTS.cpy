@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CTLTOTS.CPY
+      * SHARED END-OF-JOB CONTROL-TOTALS RECORD.
+      * EACH NIGHTLY BATCH PROGRAM APPENDS ONE OF THESE RECORDS TO THE
+      * SHARED CTLTOTS FILE AT END OF JOB SO THAT CTLRECON CAN CHECK
+      * THE WHOLE BATCH WINDOW FROM ONE PLACE INSTEAD OF FOUR SYSOUTS.
+      *****************************************************************
+       01  CTL-TOTALS-RECORD.
+           05  CTL-PROGRAM-ID             PIC X(8).
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  CTL-RUN-DATE               PIC 9(8).
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  CTL-RUN-TIME               PIC 9(6).
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  CTL-RECORDS-READ           PIC 9(9).
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  CTL-RECORDS-WRITTEN        PIC 9(9).
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  CTL-RECORDS-ERROR          PIC 9(9).
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  CTL-RETURN-CODE            PIC 9(4).
+           05  FILLER                     PIC X(20)  VALUE SPACES.
