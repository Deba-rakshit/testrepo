@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  CUSTOMER LOOKUP TABLE - USED BY CNTRLBRK TO RESOLVE A
+      *  CUSTOMER NUMBER READ FROM THE INVOICE FILE INTO A CUSTOMER
+      *  NAME FOR THE AGED TRIAL BALANCE REPORT.
+      *****************************************************************
+       01  CUSTOMER-TABLE.
+           05  CUSTOMER-TABLE-VALUES.
+               10  FILLER  PIC X(17) VALUE '01ACME SUPPLY    '.
+               10  FILLER  PIC X(17) VALUE '02BAKER MFG      '.
+               10  FILLER  PIC X(17) VALUE '03CARTER BROS    '.
+               10  FILLER  PIC X(17) VALUE '04DELTA TOOL CO  '.
+               10  FILLER  PIC X(17) VALUE '05EASTSIDE PARTS '.
+               10  FILLER  PIC X(17) VALUE '06FARLEY INC     '.
+               10  FILLER  PIC X(17) VALUE '07GRANGER CORP   '.
+               10  FILLER  PIC X(17) VALUE '08HARBOR STEEL   '.
+               10  FILLER  PIC X(17) VALUE '09INLAND FREIGHT '.
+               10  FILLER  PIC X(17) VALUE '10JASPER ELECTRIC'.
+               10  FILLER  PIC X(17) VALUE '11KEYSTONE BLDRS '.
+               10  FILLER  PIC X(17) VALUE '12LANDON SUPPLY  '.
+               10  FILLER  PIC X(17) VALUE '13MERIDIAN GLASS '.
+               10  FILLER  PIC X(17) VALUE '14NORTHGATE LBR  '.
+               10  FILLER  PIC X(17) VALUE '15OAKRIDGE FARMS '.
+               10  FILLER  PIC X(17) VALUE '16PIEDMONT PAPER '.
+               10  FILLER  PIC X(17) VALUE '17QUARRY STONE CO'.
+               10  FILLER  PIC X(17) VALUE '18RIVERTON FOODS '.
+               10  FILLER  PIC X(17) VALUE '19SUMMIT HARDWARE'.
+               10  FILLER  PIC X(17) VALUE '20TRIDENT PLASTIC'.
+           05  CUSTOMER-REC REDEFINES CUSTOMER-TABLE-VALUES
+                       OCCURS 20 TIMES
+                       INDEXED BY CUST-INDEX.
+               10  CUSTOMER-CODE      PIC 99.
+               10  CUSTOMER-NAME      PIC X(15).
